@@ -0,0 +1,12 @@
+000100*    EMPDATA.CPY
+000200*    SHARED EMP-DATA WORKING-STORAGE LAYOUT -- THE FIELDS BOTH
+000300*    FILE-READER'S 3100-PARSE-EMP-RECORD AND EMP-MAINT'S FIELD
+000400*    EDITS MOVE EMP-RECORD-FIELDS INTO.  EMP-NAME IS 20
+000500*    CHARACTERS WIDE SO A MULTI-WORD NAME FITS WITHOUT BEING
+000600*    TRUNCATED.  EMP-DEPT IS THE FOUR-CHARACTER COST-CENTER CODE
+000700*    ADDED ALONGSIDE EMP-ID/EMP-NAME/EMP-SALARY.
+000800 01  EMP-DATA.
+000900     02  EMP-ID              PIC 9(03).
+001000     02  EMP-NAME            PIC A(20).
+001100     02  EMP-SALARY          PIC 9(05).
+001200     02  EMP-DEPT            PIC X(04).
