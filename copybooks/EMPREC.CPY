@@ -0,0 +1,29 @@
+000100*    EMPREC.CPY
+000200*    SHARED EMP-FILE RECORD DESCRIPTION -- ONE 100-BYTE FIXED-
+000300*    COLUMN LINE (EMP-ID EMP-NAME EMP-SALARY EMP-DEPT, PLUS
+000400*    RESERVE FILLER) -- ALONG WITH TWO REDEFINITIONS: ONE THAT
+000500*    GIVES EMP-ID-KEY A FIXED POSITION SO THE INDEXED EMP-FILE
+000600*    CAN BE KEYED ON IT, AND ONE THAT NAMES EVERY FIXED-COLUMN
+000700*    FIELD SO NEITHER PROGRAM HAS TO UNSTRING/STRING A SPACE-
+000800*    DELIMITED LINE TO GET AT THEM.  USED INSIDE FD EMP-FILE BY
+000900*    BOTH FILE-READER AND EMP-MAINT.
+001000 01  EMP-RECORD              PIC X(100).
+001100
+001200 01  EMP-RECORD-KEYED REDEFINES EMP-RECORD.
+001300     02  EMP-ID-KEY           PIC 9(03).
+001400     02  FILLER               PIC X(97).
+001500
+001600*    EMP-RECORD-FIELDS LAYS THE SAME 100 BYTES OUT BY FIXED
+001700*    START/LENGTH COLUMN INSTEAD OF A SPACE DELIMITER, SO A
+001800*    MULTI-WORD EMP-NAME (E.G. "MARY ANN") NO LONGER SHIFTS
+001900*    EMP-SALARY/EMP-DEPT OUT OF PLACE.  THE FIELD LENGTHS BELOW
+002000*    ADD UP TO EXACTLY 100 -- THE SAME RECORD CONTAINS LENGTH
+002100*    EVERY FD EMP-FILE DECLARES -- AND COBOL ENFORCES THAT AT
+002200*    COMPILE TIME BY REJECTING A 01-LEVEL WHOSE SUBORDINATE
+002300*    ITEMS DO NOT SUM TO THE RECORD'S SIZE.
+002400 01  EMP-RECORD-FIELDS REDEFINES EMP-RECORD.
+002500     02  EMPF-EMP-ID          PIC 9(03).
+002600     02  EMPF-EMP-NAME        PIC A(20).
+002700     02  EMPF-EMP-SALARY      PIC 9(05).
+002800     02  EMPF-EMP-DEPT        PIC X(04).
+002900     02  FILLER               PIC X(68).
