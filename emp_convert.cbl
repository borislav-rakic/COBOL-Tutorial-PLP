@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMP-CONVERT.
+000300 AUTHOR. J-REINHOLT.
+000400 INSTALLATION. PAYROLL-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* EMP-CONVERT
+000900* ONE-TIME LOAD UTILITY THAT READS THE OLD SPACE-DELIMITED, LINE
+001000* SEQUENTIAL EMP-FILE LAYOUT AND WRITES A FRESH INDEXED EMP-FILE
+001100* KEYED ON EMP-ID-KEY, SO A SITE CUTTING OVER TO THE INDEXED MASTER
+001200* HAS A WAY TO BUILD IT FROM THE FILE IT IS REPLACING INSTEAD OF
+001300* RETYPING THE ENTIRE HEADCOUNT BY HAND.  RUN THIS ONCE, THEN POINT
+001400* FILE-READER AND EMP-MAINT AT THE INDEXED FILE IT PRODUCES.
+001500*
+001600* MODIFICATION HISTORY
+001700*    DATE        INIT  DESCRIPTION
+001800*    2026-08-09  JR    ORIGINAL VERSION.
+001850*    2026-08-09  JR    CORRECTED OLD-EMP-DATA TO THE ACTUAL THREE-
+001860*                      FIELD LEGACY LAYOUT (NO DEPARTMENT CODE) AND
+001870*                      ADDED AN EXPLICIT DEFAULT DEPARTMENT CODE FOR
+001880*                      CONVERTED RECORDS.
+001900******************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400*    OLD-EMP-FILE IS THE PRE-CONVERSION MASTER: ONE SPACE-DELIMITED
+002500*    100-BYTE LINE PER EMPLOYEE, EMP-ID/EMP-NAME/EMP-SALARY ONLY --
+002550*    NO DEPARTMENT CODE, SINCE THIS FORMAT PREDATES IT.
+002600     SELECT OLD-EMP-FILE ASSIGN TO 'emp_file_flat.dat'
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         ACCESS MODE IS SEQUENTIAL.
+002900
+003000*    EMP-FILE IS THE NEW INDEXED MASTER THIS RUN BUILDS.  SEE
+003100*    EMPREC.CPY FOR THE SHARED RECORD LAYOUT AND KEY.
+003200     SELECT EMP-FILE ASSIGN TO 'emp_file.dat'
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS EMP-ID-KEY
+003600         FILE STATUS IS WS-EMP-FILE-STATUS.
+003700
+003800*    CONVERT-REJECT-FILE CATCHES ANY OLD-EMP-FILE LINE THAT FAILS
+003900*    EDITING OR COLLIDES WITH AN EMP-ID ALREADY WRITTEN, THE SAME
+004000*    PATTERN FILE-READER'S SUSPENSE-FILE AND EMP-MAINT'S
+004100*    MAINT-REJECT-FILE USE.
+004200     SELECT CONVERT-REJECT-FILE
+004250         ASSIGN TO 'convert_reject_file.dat'
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         ACCESS MODE IS SEQUENTIAL.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800*    OLD-EMP-RECORD IS UNSTRUNG BY 3100-UNSTRING-OLD-RECORD THE SAME
+004900*    WAY FILE-READER'S ORIGINAL UNSTRING-RECORD USED TO, BEFORE THE
+005000*    FIXED-COLUMN LAYOUT REPLACED IT.
+005100 FD  OLD-EMP-FILE
+005200     RECORD CONTAINS 100 CHARACTERS
+005300     DATA RECORD IS OLD-EMP-RECORD.
+005400 01  OLD-EMP-RECORD              PIC X(100).
+005500
+005600*    BLOCK CONTAINS 10 RECORDS MATCHES FILE-READER'S AND EMP-MAINT'S
+005700*    FD EMP-FILE SO ALL THREE PROGRAMS BLOCK THE SAME WAY.
+005800 FD  EMP-FILE
+005900     BLOCK CONTAINS 10 RECORDS
+006000     RECORD CONTAINS 100 CHARACTERS
+006100     DATA RECORD IS EMP-RECORD.
+006200     COPY "EMPREC.CPY".
+006300
+006400*    CONVERT-REJECT-RECORD KEEPS THE ORIGINAL 100-BYTE LINE VERBATIM
+006500*    ALONGSIDE A REASON CODE/TEXT, SO A REJECTED LINE CAN BE TRACED
+006600*    BACK TO OLD-EMP-FILE AND FIXED BY HAND BEFORE RERUNNING.
+006700 FD  CONVERT-REJECT-FILE
+006800     RECORD CONTAINS 142 CHARACTERS
+006900     DATA RECORD IS CONVERT-REJECT-RECORD.
+007000 01  CONVERT-REJECT-RECORD.
+007100     02  CREJ-ORIGINAL-LINE       PIC X(100).
+007200     02  CREJ-REASON-CODE         PIC 9(02).
+007300     02  CREJ-REASON-TEXT         PIC X(40).
+007400
+007500 WORKING-STORAGE SECTION.
+007600 77  WS-OLD-EOF-SWITCH        PIC X(01) VALUE 'N'.
+007700     88  OLD-EOF-REACHED              VALUE 'Y'.
+007800
+007900 77  WS-EMP-FILE-STATUS       PIC X(02) VALUE '00'.
+008000     88  EMP-FILE-STATUS-OK           VALUE '00'.
+008100
+008200*    OLD-EMP-DATA IS WHAT 3100-UNSTRING-OLD-RECORD UNSTRINGS
+008300*    OLD-EMP-RECORD INTO.  THIS IS THE ORIGINAL THREE-FIELD, 10-
+008400*    CHARACTER-NAME LAYOUT OLD-EMP-FILE WAS ALWAYS WRITTEN IN --
+008500*    THE DEPARTMENT CODE DID NOT EXIST YET WHEN EMP-FILE WAS STILL
+008600*    A SPACE-DELIMITED FLAT FILE, SO THERE IS NO OLD-EMP-DEPT TO
+008700*    UNSTRING.  SEE WS-CONVERT-DEFAULT-DEPT BELOW FOR HOW THE
+008800*    CONVERTED RECORD'S DEPARTMENT CODE IS SUPPLIED INSTEAD.
+008900 01  OLD-EMP-DATA.
+009000     02  OLD-EMP-ID               PIC 9(03).
+009100     02  OLD-EMP-NAME             PIC A(10).
+009200     02  OLD-EMP-SALARY           PIC 9(05).
+009300
+009400*    OLD-EMP-FILE PREDATES THE DEPARTMENT CODE, SO THERE IS NO
+009500*    REAL DEPARTMENT VALUE TO CARRY FORWARD FOR A CONVERTED
+009600*    RECORD.  WS-CONVERT-DEFAULT-DEPT IS THE EXPLICIT STAND-IN
+009700*    EVERY CONVERTED RECORD GETS; CHANGE THIS LITERAL (OR RUN A
+009800*    FOLLOW-UP EMP-MAINT CHANGE TRANSACTION PER EMPLOYEE) IF THE
+009900*    REAL COST-CENTER CODES NEED TO BE ASSIGNED INDIVIDUALLY.
+010000 77  WS-CONVERT-DEFAULT-DEPT  PIC X(04) VALUE 'UNKN'.
+010100
+009200*    WS-CONVERT-EDIT-SWITCH RECORDS WHETHER THE OLD-EMP-FILE LINE
+009300*    CURRENTLY BEING PROCESSED HAS PASSED EVERY EDIT SO FAR.
+009400 77  WS-CONVERT-EDIT-SWITCH   PIC X(01) VALUE 'Y'.
+009500     88  VALID-OLD-RECORD             VALUE 'Y'.
+009600     88  INVALID-OLD-RECORD           VALUE 'N'.
+009700
+009800 77  WS-CONVERT-REASON-CODE   PIC 9(02) VALUE ZERO.
+009900 77  WS-CONVERT-REASON-TEXT   PIC X(40) VALUE SPACES.
+010000
+010100 77  WS-CONVERTED-COUNT       PIC 9(05) VALUE ZERO.
+010200 77  WS-CONVERT-REJECT-COUNT  PIC 9(05) VALUE ZERO.
+010300
+010400 PROCEDURE DIVISION.
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010700
+010800     PERFORM 2000-PROCESS-LOOP THRU 2000-EXIT
+010900         UNTIL OLD-EOF-REACHED.
+011000
+011100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+011200     STOP RUN.
+011300
+011400 1000-INITIALIZE.
+011500     DISPLAY '*** STARTING EMP-FILE CONVERSION RUN ***'.
+011600     OPEN INPUT OLD-EMP-FILE.
+011700     OPEN OUTPUT EMP-FILE.
+011800     IF NOT EMP-FILE-STATUS-OK
+011900         DISPLAY 'EMP-FILE OPEN FAILED, STATUS: '
+012000             WS-EMP-FILE-STATUS
+012100         STOP RUN
+012200     END-IF.
+012300     OPEN OUTPUT CONVERT-REJECT-FILE.
+012400 1000-EXIT.
+012500     EXIT.
+012600
+012700 2000-PROCESS-LOOP.
+012800     PERFORM 2100-READ-OLD-RECORD THRU 2100-EXIT.
+012900     IF OLD-EOF-REACHED
+013000         GO TO 2000-EXIT
+013100     END-IF.
+013200
+013300     PERFORM 3000-PROCESS-OLD-RECORD THRU 3000-EXIT.
+013400 2000-EXIT.
+013500     EXIT.
+013600
+013700 2100-READ-OLD-RECORD.
+013800     READ OLD-EMP-FILE
+013900         AT END
+014000             SET OLD-EOF-REACHED TO TRUE
+014100     END-READ.
+014200 2100-EXIT.
+014300     EXIT.
+014400
+014500 3000-PROCESS-OLD-RECORD.
+014600     PERFORM 3100-UNSTRING-OLD-RECORD THRU 3100-EXIT.
+014700     PERFORM 3200-VALIDATE-OLD-RECORD THRU 3200-EXIT.
+014800
+014900     IF VALID-OLD-RECORD
+015000         PERFORM 3600-BUILD-EMP-RECORD THRU 3600-EXIT
+015100         PERFORM 3700-WRITE-EMP-RECORD THRU 3700-EXIT
+015200     ELSE
+015300         PERFORM 3900-REJECT-OLD-RECORD THRU 3900-EXIT
+015400     END-IF.
+015500 3000-EXIT.
+015600     EXIT.
+015700
+015800*    3100-UNSTRING-OLD-RECORD PARSES OLD-EMP-RECORD THE SAME WAY
+015900*    FILE-READER'S ORIGINAL UNSTRING-RECORD DID, BEFORE THE FIXED-
+016000*    COLUMN LAYOUT REPLACED IT -- THIS IS THE FORMAT OLD-EMP-FILE IS
+016100*    STILL IN.
+016200 3100-UNSTRING-OLD-RECORD.
+016300     UNSTRING OLD-EMP-RECORD DELIMITED BY ALL SPACE
+016400         INTO OLD-EMP-ID OLD-EMP-NAME OLD-EMP-SALARY.
+016500 3100-EXIT.
+016600     EXIT.
+016700
+016800*    3200-VALIDATE-OLD-RECORD EDITS THE FIELDS 3100-UNSTRING-OLD-
+016900*    RECORD JUST POPULATED, THE SAME CHECKS FILE-READER'S
+017000*    3200-VALIDATE-RECORD APPLIES, SO A BAD LINE IS REJECTED HERE
+017100*    INSTEAD OF BEING CARRIED FORWARD INTO THE NEW MASTER.
+017200 3200-VALIDATE-OLD-RECORD.
+017300     SET VALID-OLD-RECORD TO TRUE.
+017400     MOVE ZERO TO WS-CONVERT-REASON-CODE.
+017500     MOVE SPACES TO WS-CONVERT-REASON-TEXT.
+017600
+017700     IF OLD-EMP-ID IS NOT NUMERIC
+017800         SET INVALID-OLD-RECORD TO TRUE
+017900         MOVE 20 TO WS-CONVERT-REASON-CODE
+018000         MOVE 'EMP-ID NOT NUMERIC' TO WS-CONVERT-REASON-TEXT
+018100     END-IF.
+018200
+018300     IF VALID-OLD-RECORD AND OLD-EMP-NAME EQUAL TO SPACES
+018400         SET INVALID-OLD-RECORD TO TRUE
+018500         MOVE 30 TO WS-CONVERT-REASON-CODE
+018600         MOVE 'EMP-NAME BLANK OR MISALIGNED'
+018700             TO WS-CONVERT-REASON-TEXT
+018800     END-IF.
+018900
+019000     IF VALID-OLD-RECORD AND OLD-EMP-SALARY IS NOT NUMERIC
+019100         SET INVALID-OLD-RECORD TO TRUE
+019200         MOVE 40 TO WS-CONVERT-REASON-CODE
+019300         MOVE 'EMP-SALARY NOT NUMERIC' TO WS-CONVERT-REASON-TEXT
+019400     END-IF.
+019500
+020100 3200-EXIT.
+020200     EXIT.
+020300
+020400*    3600-BUILD-EMP-RECORD MOVES THE UNSTRUNG FIELDS INTO THEIR FIXED
+020500*    COLUMNS IN EMP-RECORD-FIELDS (EMPREC.CPY), THE SAME WAY EMP-
+020600*    MAINT'S 3600-BUILD-EMP-RECORD BUILDS A RECORD FROM A
+020700*    MAINTENANCE TRANSACTION.  OLD-EMP-FILE HAS NO DEPARTMENT
+020750*    CODE OF ITS OWN, SO EVERY CONVERTED RECORD GETS THE EXPLICIT
+020775*    WS-CONVERT-DEFAULT-DEPT STAND-IN RATHER THAN AN ASSUMED VALUE.
+020800 3600-BUILD-EMP-RECORD.
+020900     MOVE SPACES TO EMP-RECORD.
+021000     MOVE OLD-EMP-ID          TO EMPF-EMP-ID.
+021100     MOVE OLD-EMP-NAME        TO EMPF-EMP-NAME.
+021200     MOVE OLD-EMP-SALARY      TO EMPF-EMP-SALARY.
+021300     MOVE WS-CONVERT-DEFAULT-DEPT TO EMPF-EMP-DEPT.
+021400 3600-EXIT.
+021500     EXIT.
+021600
+021700*    3700-WRITE-EMP-RECORD WRITES THE NEW INDEXED MASTER.  TWO OLD-
+021800*    EMP-FILE LINES SHARING AN EMP-ID COME BACK INVALID KEY ON THE
+021900*    SECOND WRITE RATHER THAN ABENDING THE CONVERSION RUN.
+022000 3700-WRITE-EMP-RECORD.
+022100     WRITE EMP-RECORD
+022200         INVALID KEY
+022300             MOVE 60 TO WS-CONVERT-REASON-CODE
+022400             MOVE 'DUPLICATE EMP-ID ON CONVERT'
+022500                 TO WS-CONVERT-REASON-TEXT
+022600             PERFORM 3900-REJECT-OLD-RECORD THRU 3900-EXIT
+022700         NOT INVALID KEY
+022800             ADD 1 TO WS-CONVERTED-COUNT
+022900     END-WRITE.
+023000 3700-EXIT.
+023100     EXIT.
+023200
+023300 3900-REJECT-OLD-RECORD.
+023400     ADD 1 TO WS-CONVERT-REJECT-COUNT.
+023500     MOVE OLD-EMP-RECORD TO CREJ-ORIGINAL-LINE.
+023600     MOVE WS-CONVERT-REASON-CODE TO CREJ-REASON-CODE.
+023700     MOVE WS-CONVERT-REASON-TEXT TO CREJ-REASON-TEXT.
+023800     WRITE CONVERT-REJECT-RECORD.
+023900 3900-EXIT.
+024000     EXIT.
+024100
+024200*----------------------------------------------------------------
+024300* 8000-TERMINATE  --  CLOSE FILES AND DISPLAY THE RUN SUMMARY.
+024400*----------------------------------------------------------------
+024500 8000-TERMINATE.
+024600     CLOSE OLD-EMP-FILE.
+024700     CLOSE EMP-FILE.
+024800     CLOSE CONVERT-REJECT-FILE.
+024900
+025000     DISPLAY ' '.
+025100     DISPLAY '*** EMP-FILE CONVERSION RUN COMPLETE ***'.
+025200     DISPLAY 'Records Converted: ' WS-CONVERTED-COUNT.
+025300     DISPLAY 'Records Rejected: ' WS-CONVERT-REJECT-COUNT.
+025400 8000-EXIT.
+025500     EXIT.
