@@ -1,78 +1,1033 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE-READER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *    "ORGANIZATION IS LINE SEQUENTIAL" specifies that the FILE
-      *    IS a STANDARD TEXT FILE organized BY LINES.
-      *    "ACCESS MODE IS SEQUENTIAL" means that the FILE IS READ
-      *    line by line.
-           SELECT EMP-FILE ASSIGN TO 'emp_file.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-      *File description used by COBOL to refer to the assigned file.
-       FD EMP-FILE
-           RECORD CONTAINS 100 CHARACTERS
-           DATA RECORD IS EMP-RECORD.
-      *EMP-RECORD will hold the line after reading it.
-       01 EMP-RECORD             PIC X(100).
-
-       WORKING-STORAGE SECTION.
-      *88 is a special level that defines a condition that is TRUE WHEN
-      *the preceeding variable (here WS-EOF-FLAG) CONTAINS the specified
-      *value.
-       01 WS-EOF-FLAG            PIC X(1) VALUE 'N'.                  
-           88 EOF-REACHED                 VALUE 'Y'.
-       01 WS-RECORD-COUNT        PIC 9(3) VALUE 0.
-
-       01 EMP-DATA.
-           02 EMP-ID             PIC 9(3).
-           02 EMP-NAME           PIC A(10).
-           02 EMP-SALARY         PIC 9(5).
-
-       01 WS-TOTAL-SALARY        PIC 9(8) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY '*** STARTING FILE PROCESSING ***'
-
-           OPEN INPUT EMP-FILE.
-
-      *    The same as "PERFORM UNTIL WS-EOF-FLAG IS EQUAL TO 'Y'".
-           PERFORM UNTIL EOF-REACHED
-               READ EMP-FILE
-                   AT END 
-                       SET EOF-REACHED TO TRUE                      
-                   NOT AT END
-                       PERFORM PROCESS-RECORD 
-               END-READ
-           END-PERFORM.                        
-
-           CLOSE EMP-FILE.                                          
-
-           DISPLAY ' '.
-           DISPLAY '*** FILE PROCESSING COMPLETE ***'.
-           DISPLAY 'Total Records Processed: ' WS-RECORD-COUNT.
-           DISPLAY 'Total salary paid: ' WS-TOTAL-SALARY.
-
-           STOP RUN.
-
-       PROCESS-RECORD.
-           PERFORM UNSTRING-RECORD.
-
-           DISPLAY 'ID: ' EMP-ID ' | Name: ' EMP-NAME ' | Salary: ' 
-               EMP-SALARY.
-
-           ADD 1 TO WS-RECORD-COUNT.                        
-           ADD EMP-SALARY TO WS-TOTAL-SALARY.
-
-       UNSTRING-RECORD.
-      *    "ALL SPACE" means that COBOL treats one OR more instances
-      *    of the SPACE character as one delimiter.
-           UNSTRING EMP-RECORD DELIMITED BY ALL SPACE INTO
-               EMP-ID, EMP-NAME, EMP-SALARY
-           END-UNSTRING.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FILE-READER.
+000300 AUTHOR. J-REINHOLT.
+000400 INSTALLATION. PAYROLL-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2024-01-15.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* FILE-READER
+000900* READS THE EMPLOYEE MASTER FILE, ACCUMULATES PAYROLL TOTALS,
+001000* AND ROUTES ANY RECORD THAT FAILS BASIC EDITING TO A SUSPENSE
+001100* FILE INSTEAD OF LETTING IT CORRUPT THE RUNNING TOTALS.
+001200*
+001300* MODIFICATION HISTORY
+001400*    DATE        INIT  DESCRIPTION
+001500*    2024-01-15  JR    ORIGINAL VERSION.
+001600*    2026-08-09  JR    ADDED FIELD EDITING AND SUSPENSE-FILE
+001700*                      ROUTING FOR RECORDS THAT FAIL EDITING.
+001800*    2026-08-09  JR    ADDED PRINTED PAYROLL REGISTER IN PLACE OF
+001900*                      THE PER-RECORD CONSOLE DISPLAY.
+002000*    2026-08-09  JR    CONVERTED EMP-FILE TO AN INDEXED MASTER KEYED
+002100*                      ON EMP-ID-KEY FOR RANDOM LOOKUP SUPPORT.
+002200*    2026-08-09  JR    ADDED CHECKPOINT/RESTART VIA CHECKPOINT-FILE
+002300*                      SO A LARGE RUN CAN RESUME AFTER AN ABEND.
+002400*    2026-08-09  JR    ADDED A SALARY-ADJUSTMENT TRANSACTION MODE
+002500*                      (WS-RUN-MODE 'U') THAT APPLIES A TRANSACTION
+002600*                      FILE OF RAISES/CORRECTIONS AGAINST EMP-FILE.
+002700*    2026-08-09  JR    ADDED EMP-DEPT TO THE RECORD LAYOUT AND
+002800*                      DEPARTMENT CONTROL-BREAK SUBTOTALS TO THE
+002900*                      PAYROLL REGISTER.
+003000*    2026-08-09  JR    ADDED RUN-CONTROL-FILE, A MACHINE-READABLE
+003100*                      RUN-ID/COUNT/TOTAL RECORD FOR GL RECONCILIATION.
+003200*    2026-08-09  JR    ADDED AN APPEND-ONLY AUDIT LOG OF EVERY EMP-FILE
+003300*                      RECORD READ, WITH RUN-ID, TIMESTAMP, AND
+003400*                      ACCEPT/REJECT STATUS.
+003500*    2026-08-09  JR    MOVED EMP-RECORD/EMP-DATA INTO EMPREC.CPY AND
+003600*                      EMPDATA.CPY SO THE NEW EMP-MAINT MAINTENANCE
+003700*                      PROGRAM SHARES THE SAME RECORD LAYOUT.
+003800*    2026-08-09  JR    REPLACED SPACE-DELIMITED UNSTRING/STRING OF
+003900*                      EMP-RECORD WITH THE FIXED-COLUMN EMP-RECORD-
+004000*                      FIELDS REDEFINITION AND ADDED BLOCK CONTAINS
+004100*                      TO FD EMP-FILE.
+004200******************************************************************
+004300
+004400 ENVIRONMENT DIVISION.
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700*    EMP-FILE IS AN INDEXED MASTER KEYED ON EMP-ID-KEY.
+004800*    "ACCESS MODE IS DYNAMIC" lets a program both READ NEXT RECORD
+004900*    sequentially (the nightly total/report run) and READ a single
+005000*    record at random by key (single-employee lookups, and the
+005100*    keyed READ/REWRITE/WRITE/DELETE work a maintenance run does).
+005200     SELECT EMP-FILE ASSIGN TO 'emp_file.dat'
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS DYNAMIC
+005500         RECORD KEY IS EMP-ID-KEY
+005600         FILE STATUS IS WS-EMP-FILE-STATUS.
+005700
+005800*    SUSPENSE-FILE CATCHES ANY EMP-FILE RECORD THAT FAILS
+005900*    EDITING IN 3200-VALIDATE-RECORD SO IT NEVER REACHES THE
+006000*    RUNNING TOTALS.
+006100     SELECT SUSPENSE-FILE ASSIGN TO 'suspense_file.dat'
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         ACCESS MODE IS SEQUENTIAL.
+006400
+006500*    REPORT-FILE IS THE PRINTED PAYROLL REGISTER -- THE RECORD OF
+006600*    THE RUN, IN PLACE OF THE CONSOLE DISPLAY LINES THAT USED TO
+006700*    SCROLL AWAY WITH THE JOB OUTPUT.
+006800     SELECT REPORT-FILE ASSIGN TO 'payroll_register.txt'
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         ACCESS MODE IS SEQUENTIAL.
+007100
+007200*    CHECKPOINT-FILE HOLDS A SINGLE RECORD -- THE LAST EMP-ID
+007300*    COMMITTED PLUS THE RUNNING COUNT/TOTAL AS OF THAT RECORD --
+007400*    REWRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN CAN
+007500*    RESUME INSTEAD OF STARTING OVER AT THE TOP OF EMP-FILE.
+007600     SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint_file.dat'
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         ACCESS MODE IS SEQUENTIAL
+007900         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+008000
+008100*    TRANSACTION-FILE CARRIES THE RAISE/CORRECTION RECORDS APPLIED
+008200*    AGAINST EMP-FILE WHEN WS-RUN-MODE IS 'U'.
+008300     SELECT TRANSACTION-FILE ASSIGN TO 'transaction_file.dat'
+008400         ORGANIZATION IS LINE SEQUENTIAL
+008500         ACCESS MODE IS SEQUENTIAL.
+008600
+008700*    RUN-CONTROL-FILE HOLDS ONE MACHINE-READABLE RECORD PER REPORT
+008800*    RUN -- RUN-ID, RUN DATE, RECORD COUNT, AND TOTAL SALARY -- SO
+008900*    THE DOWNSTREAM GL POSTING JOB CAN RECONCILE WHAT PAYROLL
+009000*    PROCESSED AGAINST WHAT GOT POSTED WITHOUT READING SYSOUT.
+009100     SELECT RUN-CONTROL-FILE ASSIGN TO 'run_control_file.dat'
+009200         ORGANIZATION IS LINE SEQUENTIAL
+009300         ACCESS MODE IS SEQUENTIAL.
+009400
+009500*    AUDIT-FILE IS AN APPEND-ONLY HISTORY OF EVERY EMP-FILE RECORD
+009600*    READ BY A REPORT RUN, ACCEPTED OR REJECTED, SO A LATER QUESTION
+009700*    LIKE "WAS EMPLOYEE 017 IN TUESDAY'S RUN" CAN BE ANSWERED WITHOUT
+009800*    RERUNNING AGAINST AN OLD COPY OF EMP-FILE.  1000-INITIALIZE
+009900*    OPENS IT EXTEND RATHER THAN OUTPUT SO EACH RUN'S RECORDS ADD TO
+010000*    THE HISTORY INSTEAD OF ERASING IT.
+010100     SELECT AUDIT-FILE ASSIGN TO 'audit_file.dat'
+010200         ORGANIZATION IS LINE SEQUENTIAL
+010300         ACCESS MODE IS SEQUENTIAL.
+010400
+010500 DATA DIVISION.
+010600 FILE SECTION.
+010700*File description used by COBOL to refer to the assigned file.
+010800*    BLOCK CONTAINS 10 RECORDS GROUPS EMP-FILE'S 100-BYTE RECORDS
+010900*    INTO 1,000-BYTE PHYSICAL BLOCKS SO A FULL-HEADCOUNT NIGHTLY RUN
+011000*    DOES ONE PHYSICAL I/O PER TEN LOGICAL RECORDS INSTEAD OF ONE
+011100*    PER RECORD.
+011200 FD  EMP-FILE
+011300     BLOCK CONTAINS 10 RECORDS
+011400     RECORD CONTAINS 100 CHARACTERS
+011500     DATA RECORD IS EMP-RECORD.
+011600*    EMP-RECORD AND ITS KEY/FIELD REDEFINITIONS ARE SHARED WITH
+011700*    EMP-MAINT VIA EMPREC.CPY SO THE TWO PROGRAMS NEVER DRIFT APART
+011800*    ON THE FILE'S RECORD LAYOUT.
+011900     COPY "EMPREC.CPY".
+012000
+012100*File description for the suspense output file.  The original
+012200*100-byte line is kept intact alongside a reason code/text so
+012300*whoever reviews the suspense file can see exactly what came in
+012400*and why it was rejected.
+012500 FD  SUSPENSE-FILE
+012600     RECORD CONTAINS 142 CHARACTERS
+012700     DATA RECORD IS SUSPENSE-RECORD.
+012800 01  SUSPENSE-RECORD.
+012900     02  SUSP-ORIGINAL-LINE     PIC X(100).
+013000     02  SUSP-REASON-CODE       PIC 9(02).
+013100     02  SUSP-REASON-TEXT       PIC X(40).
+013200
+013300*File description for the printed payroll register.  132 chars
+013400*IS the standard print-line width this shop uses for register
+013500*and exception reports.
+013600 FD  REPORT-FILE
+013700     RECORD CONTAINS 132 CHARACTERS
+013800     DATA RECORD IS REPORT-LINE.
+013900 01  REPORT-LINE                PIC X(132).
+014000
+014100*File description for the restart checkpoint file.  Carries the
+014200*page/line and department-subtotal state, the suspense count, and
+014300*the run-id, as well as the record count and running total, so a
+014400*resumed report continues the payroll register exactly where the
+014500*interrupted run left off -- on the same run-id, with the same
+014600*suspense count so far -- instead of restarting a fresh page 1 with
+014700*the accumulators empty and a new run-id.
+014800 FD  CHECKPOINT-FILE
+014900     RECORD CONTAINS 892 CHARACTERS
+015000     DATA RECORD IS CHECKPOINT-RECORD.
+015100 01  CHECKPOINT-RECORD.
+015200     02  CKPT-LAST-EMP-ID        PIC 9(03).
+015300     02  CKPT-RECORD-COUNT       PIC 9(05).
+015400     02  CKPT-TOTAL-SALARY       PIC 9(08).
+015500     02  CKPT-PAGE-COUNT         PIC 9(03).
+015600     02  CKPT-LINE-COUNT         PIC 9(03).
+015700     02  CKPT-SUSPENSE-COUNT     PIC 9(05).
+015800     02  CKPT-RUN-ID             PIC X(12).
+015900     02  CKPT-DEPT-TABLE-USED    PIC 9(03).
+016000     02  CKPT-DEPT-TABLE-GROUP.
+016100         03  CKPT-DEPT-TABLE OCCURS 50 TIMES.
+016200             04  CKPT-DEPT-CODE      PIC X(04).
+016300             04  CKPT-DEPT-COUNT     PIC 9(05).
+016400             04  CKPT-DEPT-SALARY    PIC 9(08).
+016500
+016600*File description for the salary-adjustment transaction file.
+016700 FD  TRANSACTION-FILE
+016800     RECORD CONTAINS 100 CHARACTERS
+016900     DATA RECORD IS TRANSACTION-RECORD.
+017000 01  TRANSACTION-RECORD.
+017100     02  TRANS-EMP-ID             PIC 9(03).
+017200     02  TRANS-ADJUSTMENT-AMOUNT  PIC S9(05)
+017300         SIGN IS LEADING SEPARATE CHARACTER.
+017400     02  FILLER                   PIC X(91).
+017500
+017600*File description for the GL run-control record.
+017700 FD  RUN-CONTROL-FILE
+017800     RECORD CONTAINS 35 CHARACTERS
+017900     DATA RECORD IS RUN-CONTROL-RECORD.
+018000 01  RUN-CONTROL-RECORD.
+018100     02  RCR-RUN-ID              PIC X(12).
+018200     02  RCR-RUN-DATE            PIC 9(06).
+018300     02  RCR-RECORD-COUNT        PIC 9(05).
+018400     02  RCR-TOTAL-SALARY        PIC 9(08).
+018500     02  FILLER                  PIC X(04).
+018600
+018700*File description for the append-only EMP-FILE audit log.
+018800 FD  AUDIT-FILE
+018900     RECORD CONTAINS 52 CHARACTERS
+019000     DATA RECORD IS AUDIT-RECORD.
+019100 01  AUDIT-RECORD.
+019200     02  AUD-RUN-ID               PIC X(12).
+019300     02  AUD-TIMESTAMP            PIC 9(06).
+019400     02  AUD-EMP-ID               PIC 9(03).
+019500     02  AUD-EMP-NAME             PIC X(20).
+019600     02  AUD-EMP-SALARY           PIC 9(05).
+019700     02  AUD-STATUS               PIC X(06).
+019800
+019900 WORKING-STORAGE SECTION.
+020000*88 is a special level that defines a condition that is TRUE WHEN
+020100*the preceeding variable (here WS-EOF-SWITCH) CONTAINS the
+020200*specified value.
+020300 77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+020400     88  EOF-REACHED                 VALUE 'Y'.
+020500
+020600*WS-EMP-FILE-STATUS RECEIVES THE TWO-CHARACTER FILE STATUS CODE
+020700*COBOL POSTS AFTER EVERY OPEN/READ/WRITE/REWRITE/CLOSE AGAINST
+020800*EMP-FILE.  1000-INITIALIZE AND 6100-INITIALIZE-UPDATE CHECK IT
+020900*RIGHT AFTER EACH OPEN TO CATCH A MISSING OR UNUSABLE EMP-FILE
+021000*BEFORE ANY PROCESSING IS ATTEMPTED AGAINST IT.
+021100 77  WS-EMP-FILE-STATUS      PIC X(02) VALUE '00'.
+021200     88  EMP-FILE-STATUS-OK          VALUE '00'.
+021300
+021400*WS-CHECKPOINT-FILE-STATUS, WS-RESTART-SWITCH, AND THE CHECKPOINT
+021500*INTERVAL/WORK FIELDS DRIVE CHECKPOINT/RESTART PROCESSING.
+021600 77  WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE '00'.
+021700     88  CKPT-FILE-STATUS-OK         VALUE '00'.
+021800
+021900 77  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+022000     88  RESTART-REQUESTED           VALUE 'Y'.
+022100
+022200 77  WS-RESTART-LAST-ID      PIC 9(03) VALUE ZERO.
+022300 77  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 1000.
+022400 77  WS-CHECKPOINT-QUOTIENT  PIC 9(05) VALUE ZERO.
+022500 77  WS-CHECKPOINT-REMAINDER PIC 9(05) VALUE ZERO.
+022600
+022700*WS-RUN-MODE SELECTS WHICH MAINLINE PATH 0000-MAINLINE TAKES: THE
+022800*ORIGINAL TOTAL/REPORT RUN AGAINST EMP-FILE, A SALARY-ADJUSTMENT RUN
+022900*THAT APPLIES TRANSACTION-FILE AGAINST EMP-FILE, OR A SINGLE-EMPLOYEE
+023000*LOOKUP RUN THAT KEYS STRAIGHT TO ONE EMP-FILE RECORD.  THE CALLER
+023100*SUPPLIES IT AS THE FIRST CHARACTER OF THE COMMAND LINE; UNRECOGNIZED
+023200*OR MISSING VALUES DEFAULT TO THE REPORT RUN.  A LOOKUP RUN ALSO
+023300*SUPPLIES THE EMP-ID TO LOOK UP AS THE NEXT THREE CHARACTERS, E.G.
+023400*"L042" LOOKS UP EMPLOYEE 042.
+023500 77  WS-COMMAND-LINE         PIC X(20) VALUE SPACES.
+023600 77  WS-RUN-MODE             PIC X(01) VALUE 'R'.
+023700     88  RUN-MODE-REPORT             VALUE 'R'.
+023800     88  RUN-MODE-UPDATE             VALUE 'U'.
+023900     88  RUN-MODE-LOOKUP             VALUE 'L'.
+024000
+024100*WS-LOOKUP-EMP-ID-ARG IS THE RAW THREE CHARACTERS FOLLOWING THE RUN
+024200*MODE ON THE COMMAND LINE.  IT IS ONLY MEANINGFUL WHEN RUN-MODE-LOOKUP
+024300*IS SET, AND ONLY MOVED INTO THE NUMERIC WS-LOOKUP-EMP-ID ONCE
+024400*9100-VALIDATE-LOOKUP-ARG HAS CONFIRMED IT IS NUMERIC.
+024500 77  WS-LOOKUP-EMP-ID-ARG    PIC X(03) VALUE SPACES.
+024600 77  WS-LOOKUP-EMP-ID        PIC 9(03) VALUE ZERO.
+024700 77  WS-LOOKUP-ARG-SWITCH    PIC X(01) VALUE 'N'.
+024750     88  LOOKUP-ARG-INVALID          VALUE 'N'.
+024800     88  LOOKUP-ARG-VALID            VALUE 'Y'.
+024900
+025000 77  WS-TRANS-EOF-SWITCH     PIC X(01) VALUE 'N'.
+025100     88  TRANS-EOF-REACHED           VALUE 'Y'.
+025200
+025300 77  WS-TRANS-COUNT          PIC 9(05) VALUE ZERO.
+025400 77  WS-TRANS-REJECT-COUNT   PIC 9(05) VALUE ZERO.
+025500 77  WS-NEW-SALARY           PIC S9(06) VALUE ZERO.
+025600
+025700*    WS-TRANS-EDIT-SWITCH RECORDS WHETHER THE TRANSACTION CURRENTLY
+025800*    BEING PROCESSED PASSED 6250-VALIDATE-TRANSACTION.
+025900 77  WS-TRANS-EDIT-SWITCH    PIC X(01) VALUE 'Y'.
+026000     88  VALID-TRANSACTION           VALUE 'Y'.
+026100     88  INVALID-TRANSACTION         VALUE 'N'.
+026200
+026300*WS-EDIT-SWITCH records whether the record most recently parsed
+026400*by 3100-PARSE-EMP-RECORD passed the edits in 3200-VALIDATE-RECORD.
+026500 77  WS-EDIT-SWITCH          PIC X(01) VALUE 'Y'.
+026600     88  VALID-RECORD                VALUE 'Y'.
+026700     88  INVALID-RECORD              VALUE 'N'.
+026800
+026900 77  WS-RECORD-COUNT         PIC 9(05) VALUE ZERO.
+027000 77  WS-SUSPENSE-COUNT       PIC 9(05) VALUE ZERO.
+027100 77  WS-EDIT-REASON-CODE     PIC 9(02) VALUE ZERO.
+027200 77  WS-EDIT-REASON-TEXT     PIC X(40) VALUE SPACES.
+027300
+027400*    EMP-DATA IS SHARED WITH EMP-MAINT VIA EMPDATA.CPY.  EMP-DEPT IS
+027500*    THE LAST FIELD UNSTRUNG OFF EMP-RECORD -- A FOUR CHARACTER
+027600*    COST-CENTER CODE USED TO ROLL DEPARTMENT SUBTOTALS IN THE
+027700*    PAYROLL REGISTER.
+027800     COPY "EMPDATA.CPY".
+027900
+028000 01  WS-TOTAL-SALARY         PIC 9(08) VALUE ZERO.
+028100
+028200*    WS-DEPT-TABLE ACCUMULATES A COUNT AND A SALARY SUBTOTAL FOR
+028300*    EVERY DEPARTMENT SEEN, KEYED BY DEPARTMENT CODE RATHER THAN BY
+028400*    WHERE IN THE FILE IT WAS SEEN.  EMP-FILE IS KEYED ON EMP-ID AND
+028500*    READ IN THAT ORDER, NOT DEPARTMENT ORDER, SO A RUNNING CONTROL
+028600*    BREAK THAT ONLY COMPARES EACH RECORD TO THE ONE BEFORE IT WOULD
+028700*    PRINT A NEW SUBTOTAL EVERY TIME TWO DEPARTMENTS HAPPEN TO
+028800*    INTERLEAVE BY EMP-ID.  ACCUMULATING BY TABLE LOOKUP INSTEAD
+028900*    GIVES EXACTLY ONE SUBTOTAL PER DEPARTMENT REGARDLESS OF FILE
+029000*    ORDER, PRINTED AS A BLOCK AT END OF JOB ONCE EVERY RECORD HAS
+029100*    BEEN SEEN.  50 DEPARTMENTS IS COMFORTABLY MORE THAN THIS SHOP'S
+029200*    COST-CENTER LIST WILL EVER NEED.
+029300 01  WS-DEPT-TABLE.
+029400     02  WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+029500         03  WS-DEPT-TABLE-CODE      PIC X(04) VALUE SPACES.
+029600         03  WS-DEPT-TABLE-COUNT     PIC 9(05) VALUE ZERO.
+029700         03  WS-DEPT-TABLE-SALARY    PIC 9(08) VALUE ZERO.
+029800
+029900 77  WS-DEPT-TABLE-USED      PIC 9(03) VALUE ZERO.
+030000
+030100 77  WS-DEPT-SLOT-SWITCH     PIC X(01) VALUE 'N'.
+030200     88  DEPT-SLOT-FOUND             VALUE 'Y'.
+030300     88  DEPT-SLOT-NOT-FOUND         VALUE 'N'.
+030400
+030500*    PAYROLL REGISTER REPORT CONTROLS AND PRINT LINES.
+030600 77  WS-LINE-COUNT           PIC 9(03) VALUE ZERO.
+030700 77  WS-PAGE-COUNT           PIC 9(03) VALUE ZERO.
+030800 77  WS-LINES-PER-PAGE       PIC 9(03) VALUE 50.
+030900
+031000 01  WS-RUN-DATE.
+031100     02  WS-RUN-DATE-YY          PIC 99.
+031200     02  WS-RUN-DATE-MM          PIC 99.
+031300     02  WS-RUN-DATE-DD          PIC 99.
+031400
+031500*    WS-RUN-ID IDENTIFIES THIS RUN ON THE RUN-CONTROL RECORD -- RUN
+031600*    DATE FOLLOWED BY THE TIME-OF-DAY THE RUN STARTED, SO TWO RUNS
+031700*    ON THE SAME DAY GET DISTINCT IDS.
+031800 01  WS-RUN-TIME.
+031900     02  WS-RUN-TIME-HH          PIC 99.
+032000     02  WS-RUN-TIME-MM          PIC 99.
+032100     02  WS-RUN-TIME-SS          PIC 99.
+032200     02  WS-RUN-TIME-HS          PIC 99.
+032300
+032400 01  WS-RUN-ID.
+032500     02  WS-RUN-ID-DATE          PIC 9(06).
+032600     02  WS-RUN-ID-TIME          PIC 9(06).
+032700
+032800*    WS-AUDIT-TIME IS REFRESHED FOR EVERY AUDIT RECORD WRITTEN BY
+032900*    3450-WRITE-AUDIT-RECORD, SO EACH RECORD SHOWS THE TIME IT WAS
+033000*    ACTUALLY READ RATHER THAN THE RUN'S START TIME.
+033100 01  WS-AUDIT-TIME.
+033200     02  WS-AUDIT-TIME-HH        PIC 99.
+033300     02  WS-AUDIT-TIME-MM        PIC 99.
+033400     02  WS-AUDIT-TIME-SS        PIC 99.
+033500     02  WS-AUDIT-TIME-HS        PIC 99.
+033600
+033700 01  WS-RPT-HEADING-1.
+033800     02  FILLER                  PIC X(30)
+033900                                  VALUE 'PAYROLL REGISTER'.
+034000     02  FILLER                  PIC X(10) VALUE SPACES.
+034100     02  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+034200     02  WS-RPT-H1-DATE.
+034300         03  WS-RPT-H1-DATE-MM       PIC 99.
+034400         03  FILLER                  PIC X VALUE '/'.
+034500         03  WS-RPT-H1-DATE-DD       PIC 99.
+034600         03  FILLER                  PIC X VALUE '/'.
+034700         03  WS-RPT-H1-DATE-YY       PIC 99.
+034800     02  FILLER                  PIC X(10) VALUE SPACES.
+034900     02  FILLER                  PIC X(06) VALUE 'PAGE: '.
+035000     02  WS-RPT-H1-PAGE          PIC ZZZ9.
+035100     02  FILLER                  PIC X(54) VALUE SPACES.
+035200
+035300 01  WS-RPT-HEADING-2            PIC X(132) VALUE
+035400     'EMP-ID     EMPLOYEE NAME        SALARY     DEPT'.
+035500
+035600 01  WS-RPT-DETAIL.
+035700     02  RD-EMP-ID               PIC 999.
+035800     02  FILLER                  PIC X(04) VALUE SPACES.
+035900     02  RD-EMP-NAME             PIC X(20).
+036000     02  FILLER                  PIC X(04) VALUE SPACES.
+036100     02  RD-EMP-SALARY           PIC ZZZ,ZZ9.
+036200     02  FILLER                  PIC X(04) VALUE SPACES.
+036300     02  RD-EMP-DEPT             PIC X(04).
+036400     02  FILLER                  PIC X(86) VALUE SPACES.
+036500
+036600*    WS-RPT-DEPT-SUBTOTAL PRINTS ONE LINE PER DEPARTMENT, FROM
+036700*    WS-DEPT-TABLE, AFTER 8000-TERMINATE HAS SEEN EVERY RECORD.
+036800 01  WS-RPT-DEPT-SUBTOTAL.
+036900     02  FILLER                  PIC X(05) VALUE SPACES.
+037000     02  FILLER                  PIC X(12) VALUE 'DEPT TOTAL '.
+037100     02  RD-DEPT-CODE            PIC X(04).
+037200     02  FILLER                  PIC X(02) VALUE SPACES.
+037300     02  FILLER                  PIC X(08) VALUE 'COUNT: '.
+037400     02  RD-DEPT-COUNT           PIC ZZZ9.
+037500     02  FILLER                  PIC X(04) VALUE SPACES.
+037600     02  FILLER                  PIC X(08) VALUE 'TOTAL: '.
+037700     02  RD-DEPT-SALARY          PIC ZZ,ZZZ,ZZ9.
+037800     02  FILLER                  PIC X(75) VALUE SPACES.
+037900
+038000 01  WS-RPT-TRAILER.
+038100     02  FILLER                  PIC X(05) VALUE SPACES.
+038200     02  FILLER                  PIC X(26) VALUE
+038300         'TOTAL RECORDS PROCESSED: '.
+038400     02  WS-RPT-T-COUNT          PIC ZZZ,ZZ9.
+038500     02  FILLER                  PIC X(10) VALUE SPACES.
+038600     02  FILLER                  PIC X(19) VALUE
+038700         'TOTAL SALARY PAID: '.
+038800     02  WS-RPT-T-SALARY         PIC ZZ,ZZZ,ZZ9.
+038900     02  FILLER                  PIC X(55) VALUE SPACES.
+039000
+039100 PROCEDURE DIVISION.
+039200*    0000-MAINLINE DISPATCHES ON WS-RUN-MODE: 'U' RUNS THE SALARY-
+039300*    ADJUSTMENT TRANSACTION PASS, 'L' LOOKS UP ONE EMPLOYEE BY EMP-ID
+039400*    WITHOUT A FULL PASS OF EMP-FILE, ANYTHING ELSE RUNS THE ORIGINAL
+039500*    TOTAL/REPORT PASS.
+039600 0000-MAINLINE.
+039700     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+039800     MOVE WS-COMMAND-LINE (1:1) TO WS-RUN-MODE.
+039900     MOVE WS-COMMAND-LINE (2:3) TO WS-LOOKUP-EMP-ID-ARG.
+040000
+040100     EVALUATE TRUE
+040200         WHEN RUN-MODE-UPDATE
+040300             PERFORM 6000-RUN-UPDATE-MODE THRU 6000-EXIT
+040400         WHEN RUN-MODE-LOOKUP
+040500             PERFORM 9000-RUN-LOOKUP-MODE THRU 9000-EXIT
+040600         WHEN OTHER
+040700             PERFORM 7000-RUN-REPORT-MODE THRU 7000-EXIT
+040800     END-EVALUATE.
+040900
+041000     STOP RUN.
+041100
+041200*----------------------------------------------------------------
+041300* 6000-RUN-UPDATE-MODE  --  APPLY TRANSACTION-FILE RAISES AND
+041400* CORRECTIONS AGAINST EMP-FILE.
+041500*----------------------------------------------------------------
+041600 6000-RUN-UPDATE-MODE.
+041700     PERFORM 6100-INITIALIZE-UPDATE THRU 6100-EXIT.
+041800
+041900     PERFORM 6200-PROCESS-TRANSACTION-LOOP THRU 6200-EXIT
+042000         UNTIL TRANS-EOF-REACHED.
+042100
+042200     PERFORM 6900-TERMINATE-UPDATE THRU 6900-EXIT.
+042300 6000-EXIT.
+042400     EXIT.
+042500
+042600 6100-INITIALIZE-UPDATE.
+042700     DISPLAY '*** STARTING SALARY ADJUSTMENT RUN ***'.
+042800     OPEN I-O EMP-FILE.
+042900     IF NOT EMP-FILE-STATUS-OK
+043000         DISPLAY 'EMP-FILE OPEN FAILED, STATUS: '
+043100             WS-EMP-FILE-STATUS
+043200         STOP RUN
+043300     END-IF.
+043400     OPEN INPUT TRANSACTION-FILE.
+043500 6100-EXIT.
+043600     EXIT.
+043700
+043800 6200-PROCESS-TRANSACTION-LOOP.
+043900     READ TRANSACTION-FILE
+044000         AT END
+044100             SET TRANS-EOF-REACHED TO TRUE
+044200     END-READ.
+044300     IF TRANS-EOF-REACHED
+044400         GO TO 6200-EXIT
+044500     END-IF.
+044600
+044700     PERFORM 6250-VALIDATE-TRANSACTION THRU 6250-EXIT.
+044800
+044900     IF VALID-TRANSACTION
+045000         PERFORM 6300-APPLY-ADJUSTMENT THRU 6300-EXIT
+045100     ELSE
+045200         PERFORM 6400-REJECT-TRANSACTION THRU 6400-EXIT
+045300     END-IF.
+045400 6200-EXIT.
+045500     EXIT.
+045600
+045700*    6250-VALIDATE-TRANSACTION CLASS-TESTS TRANS-EMP-ID AND
+045800*    TRANS-ADJUSTMENT-AMOUNT BEFORE EITHER ONE IS USED IN A KEYED
+045900*    READ OR AN ADD -- THE SAME FIELD-EDITING EVERY OTHER INPUT FILE
+046000*    IN THIS SYSTEM GETS BEFORE ITS FIELDS ARE TRUSTED.
+046100 6250-VALIDATE-TRANSACTION.
+046200     SET VALID-TRANSACTION TO TRUE.
+046300     IF TRANS-EMP-ID IS NOT NUMERIC
+046400         SET INVALID-TRANSACTION TO TRUE
+046500     END-IF.
+046600     IF VALID-TRANSACTION
+046700             AND TRANS-ADJUSTMENT-AMOUNT IS NOT NUMERIC
+046800         SET INVALID-TRANSACTION TO TRUE
+046900     END-IF.
+047000 6250-EXIT.
+047100     EXIT.
+047200
+047300*    6300-APPLY-ADJUSTMENT LOOKS THE TRANSACTION'S EMP-ID UP ON
+047400*    EMP-FILE BY KEY -- NO SEQUENTIAL SCAN NEEDED NOW THAT EMP-FILE
+047500*    IS AN INDEXED MASTER.
+047600 6300-APPLY-ADJUSTMENT.
+047700     MOVE TRANS-EMP-ID TO EMP-ID-KEY.
+047800     READ EMP-FILE KEY IS EMP-ID-KEY
+047900         INVALID KEY
+048000             PERFORM 6400-REJECT-TRANSACTION THRU 6400-EXIT
+048100         NOT INVALID KEY
+048200             PERFORM 6500-UPDATE-EMP-RECORD THRU 6500-EXIT
+048300     END-READ.
+048400 6300-EXIT.
+048500     EXIT.
+048600
+048700 6400-REJECT-TRANSACTION.
+048800     ADD 1 TO WS-TRANS-REJECT-COUNT.
+048900     DISPLAY 'TRANSACTION REJECTED FOR EMP-ID: ' TRANS-EMP-ID.
+049000 6400-EXIT.
+049100     EXIT.
+049200
+049300*    6500-UPDATE-EMP-RECORD PARSES THE CURRENT RECORD TO GET AT
+049400*    EMP-SALARY, APPLIES THE ADJUSTMENT, AND REJECTS RATHER THAN
+049500*    POSTS ANY ADJUSTMENT THAT WOULD DRIVE THE SALARY NEGATIVE OR
+049600*    BEYOND WHAT EMP-SALARY/EMPF-EMP-SALARY (PIC 9(05)) CAN HOLD.
+049700 6500-UPDATE-EMP-RECORD.
+049800     PERFORM 3100-PARSE-EMP-RECORD THRU 3100-EXIT.
+049900     ADD EMP-SALARY TRANS-ADJUSTMENT-AMOUNT GIVING WS-NEW-SALARY.
+050000
+050100     IF WS-NEW-SALARY IS NEGATIVE OR WS-NEW-SALARY > 99999
+050200         PERFORM 6400-REJECT-TRANSACTION THRU 6400-EXIT
+050300     ELSE
+050400         MOVE WS-NEW-SALARY TO EMP-SALARY
+050500         PERFORM 6600-REBUILD-EMP-RECORD THRU 6600-EXIT
+050600         REWRITE EMP-RECORD
+050700         ADD 1 TO WS-TRANS-COUNT
+050800     END-IF.
+050900 6500-EXIT.
+051000     EXIT.
+051100
+051200*    6600-REBUILD-EMP-RECORD MOVES EMP-DATA'S FIELDS BACK INTO THEIR
+051300*    FIXED COLUMNS IN EMP-RECORD-FIELDS (EMPREC.CPY) RATHER THAN
+051400*    RESTRINGING A SPACE-DELIMITED LINE.
+051500 6600-REBUILD-EMP-RECORD.
+051600     MOVE SPACES TO EMP-RECORD.
+051700     MOVE EMP-ID         TO EMPF-EMP-ID.
+051800     MOVE EMP-NAME        TO EMPF-EMP-NAME.
+051900     MOVE EMP-SALARY      TO EMPF-EMP-SALARY.
+052000     MOVE EMP-DEPT        TO EMPF-EMP-DEPT.
+052100 6600-EXIT.
+052200     EXIT.
+052300
+052400 6900-TERMINATE-UPDATE.
+052500     CLOSE EMP-FILE.
+052600     CLOSE TRANSACTION-FILE.
+052700
+052800     DISPLAY ' '.
+052900     DISPLAY '*** SALARY ADJUSTMENT RUN COMPLETE ***'.
+053000     DISPLAY 'Transactions Applied: ' WS-TRANS-COUNT.
+053100     DISPLAY 'Transactions Rejected: ' WS-TRANS-REJECT-COUNT.
+053200 6900-EXIT.
+053300     EXIT.
+053400
+053500*----------------------------------------------------------------
+053600* 7000-RUN-REPORT-MODE  --  THE ORIGINAL TOTAL/REPORT PASS OVER
+053700* EMP-FILE.
+053800*----------------------------------------------------------------
+053900 7000-RUN-REPORT-MODE.
+054000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+054100
+054200     PERFORM 2000-PROCESS-LOOP THRU 2000-EXIT
+054300         UNTIL EOF-REACHED.
+054400
+054500     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+054600 7000-EXIT.
+054700     EXIT.
+054800
+054900*----------------------------------------------------------------
+055000* 1000-INITIALIZE  --  OPEN FILES, CHECK FOR A RESTART, AND
+055100* DISPLAY THE RUN BANNER.
+055200*----------------------------------------------------------------
+055300 1000-INITIALIZE.
+055400     DISPLAY '*** STARTING FILE PROCESSING ***'.
+055500     ACCEPT WS-RUN-DATE FROM DATE.
+055600     ACCEPT WS-RUN-TIME FROM TIME.
+055700     MOVE WS-RUN-DATE TO WS-RUN-ID-DATE.
+055800     STRING WS-RUN-TIME-HH DELIMITED BY SIZE
+055900            WS-RUN-TIME-MM DELIMITED BY SIZE
+056000            WS-RUN-TIME-SS DELIMITED BY SIZE
+056100         INTO WS-RUN-ID-TIME
+056200     END-STRING.
+056300
+056400     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT.
+056500
+056600     OPEN INPUT EMP-FILE.
+056700     IF NOT EMP-FILE-STATUS-OK
+056800         DISPLAY 'EMP-FILE OPEN FAILED, STATUS: '
+056900             WS-EMP-FILE-STATUS
+057000         STOP RUN
+057100     END-IF.
+057200
+057300     IF RESTART-REQUESTED
+057400         DISPLAY 'RESUMING AFTER EMP-ID: ' WS-RESTART-LAST-ID
+057500         PERFORM 1200-RESUME-EMP-FILE THRU 1200-EXIT
+057600         OPEN EXTEND SUSPENSE-FILE
+057700         OPEN EXTEND REPORT-FILE
+057800     ELSE
+057900         OPEN OUTPUT SUSPENSE-FILE
+058000         OPEN OUTPUT REPORT-FILE
+058100     END-IF.
+058200     OPEN EXTEND AUDIT-FILE.
+058300
+058400     IF NOT RESTART-REQUESTED
+058500         PERFORM 4000-REPORT-NEW-PAGE THRU 4000-EXIT
+058600     END-IF.
+058700 1000-EXIT.
+058800     EXIT.
+058900
+059000*    1100-CHECK-FOR-RESTART LOOKS FOR A CHECKPOINT LEFT BY AN
+059100*    EARLIER, INTERRUPTED RUN.  AN EMPTY OR MISSING CHECKPOINT-FILE
+059200*    MEANS THIS IS A NORMAL, FROM-THE-TOP RUN.  ALONGSIDE THE
+059300*    RECORD COUNT AND RUNNING TOTAL, THE PAGE/LINE COUNTERS, THE
+059400*    DEPARTMENT-SUBTOTAL TABLE, THE SUSPENSE COUNT, AND THE RUN-ID
+059500*    ARE RESTORED TOO, SO THE RESUMED RUN PICKS UP ITS PAGE
+059600*    NUMBERING, SUBTOTALS, SUSPENSE COUNT, AND RUN-ID WHERE THE
+059700*    INTERRUPTED RUN LEFT THEM RATHER THAN STARTING OVER ON A FRESH
+059800*    RUN-ID WITH AN UNDERCOUNTED SUSPENSE TOTAL.
+059900 1100-CHECK-FOR-RESTART.
+060000     OPEN INPUT CHECKPOINT-FILE.
+060100     IF CKPT-FILE-STATUS-OK
+060200         READ CHECKPOINT-FILE
+060300             AT END
+060400                 CONTINUE
+060500             NOT AT END
+060600                 SET RESTART-REQUESTED TO TRUE
+060700                 MOVE CKPT-LAST-EMP-ID TO WS-RESTART-LAST-ID
+060800                 MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+060900                 MOVE CKPT-TOTAL-SALARY TO WS-TOTAL-SALARY
+061000                 MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+061100                 MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+061200                 MOVE CKPT-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+061300                 MOVE CKPT-RUN-ID TO WS-RUN-ID
+061400                 MOVE CKPT-DEPT-TABLE-USED TO WS-DEPT-TABLE-USED
+061500                 MOVE CKPT-DEPT-TABLE-GROUP TO WS-DEPT-TABLE
+061600         END-READ
+061700         CLOSE CHECKPOINT-FILE
+061800     END-IF.
+061900 1100-EXIT.
+062000     EXIT.
+062100
+062200*    1200-RESUME-EMP-FILE FAST-FORWARDS EMP-FILE, VIA ITS INDEXED
+062300*    KEY, PAST THE LAST RECORD THE CHECKPOINT CONFIRMS WAS
+062400*    COMMITTED -- NO NEED TO RE-READ THE RECORDS ALREADY TOTALED.
+062500 1200-RESUME-EMP-FILE.
+062600     MOVE WS-RESTART-LAST-ID TO EMP-ID-KEY.
+062700     START EMP-FILE KEY IS GREATER THAN EMP-ID-KEY
+062800         INVALID KEY
+062900             SET EOF-REACHED TO TRUE
+063000     END-START.
+063100 1200-EXIT.
+063200     EXIT.
+063300
+063400*----------------------------------------------------------------
+063500* 2000-PROCESS-LOOP  --  READ ONE EMP-FILE RECORD AND, UNLESS
+063600* END OF FILE WAS REACHED, EDIT AND TOTAL IT.
+063700*----------------------------------------------------------------
+063800 2000-PROCESS-LOOP.
+063900     PERFORM 2100-READ-EMP-RECORD THRU 2100-EXIT.
+064000     IF EOF-REACHED
+064100         GO TO 2000-EXIT
+064200     END-IF.
+064300
+064400     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT.
+064500 2000-EXIT.
+064600     EXIT.
+064700
+064800 2100-READ-EMP-RECORD.
+064900     READ EMP-FILE NEXT RECORD
+065000         AT END
+065100             SET EOF-REACHED TO TRUE
+065200     END-READ.
+065300 2100-EXIT.
+065400     EXIT.
+065500
+065600*----------------------------------------------------------------
+065700* 3000-PROCESS-RECORD  --  PARSE, EDIT, AND EITHER TOTAL THE
+065800* RECORD OR ROUTE IT TO THE SUSPENSE FILE.
+065900*----------------------------------------------------------------
+066000 3000-PROCESS-RECORD.
+066100     PERFORM 3100-PARSE-EMP-RECORD THRU 3100-EXIT.
+066200     PERFORM 3200-VALIDATE-RECORD THRU 3200-EXIT.
+066300
+066400     IF VALID-RECORD
+066500         PERFORM 3300-ACCUMULATE-TOTALS THRU 3300-EXIT
+066600     ELSE
+066700         PERFORM 3400-WRITE-SUSPENSE-RECORD THRU 3400-EXIT
+066800     END-IF.
+066900
+067000     PERFORM 3450-WRITE-AUDIT-RECORD THRU 3450-EXIT.
+067100 3000-EXIT.
+067200     EXIT.
+067300
+067400*    3100-PARSE-EMP-RECORD MOVES EACH FIXED-COLUMN FIELD OUT OF
+067500*    EMP-RECORD-FIELDS (EMPREC.CPY) INTO EMP-DATA.  EMP-RECORD IS NO
+067600*    LONGER SPACE-DELIMITED, SO A MULTI-WORD EMP-NAME (E.G. "MARY
+067700*    ANN") NO LONGER SHIFTS EMP-SALARY/EMP-DEPT OUT OF PLACE.
+067800 3100-PARSE-EMP-RECORD.
+067900     MOVE EMPF-EMP-ID      TO EMP-ID.
+068000     MOVE EMPF-EMP-NAME    TO EMP-NAME.
+068100     MOVE EMPF-EMP-SALARY  TO EMP-SALARY.
+068200     MOVE EMPF-EMP-DEPT    TO EMP-DEPT.
+068300 3100-EXIT.
+068400     EXIT.
+068500
+068600*    3200-VALIDATE-RECORD edits the fields 3100-PARSE-EMP-RECORD just
+068700*    populated.  EMP-ID and EMP-SALARY must be numeric, and
+068800*    EMP-NAME must not have come back blank.  The first failure
+068900*    found wins; we do not try to report more than one reason per
+069000*    record.
+069100 3200-VALIDATE-RECORD.
+069200     SET VALID-RECORD TO TRUE.
+069300     MOVE ZERO TO WS-EDIT-REASON-CODE.
+069400     MOVE SPACES TO WS-EDIT-REASON-TEXT.
+069500
+069600     IF EMP-ID IS NOT NUMERIC
+069700         SET INVALID-RECORD TO TRUE
+069800         MOVE 10 TO WS-EDIT-REASON-CODE
+069900         MOVE 'EMP-ID NOT NUMERIC' TO WS-EDIT-REASON-TEXT
+070000     END-IF.
+070100
+070200     IF VALID-RECORD AND EMP-NAME EQUAL TO SPACES
+070300         SET INVALID-RECORD TO TRUE
+070400         MOVE 20 TO WS-EDIT-REASON-CODE
+070500         MOVE 'EMP-NAME BLANK' TO WS-EDIT-REASON-TEXT
+070600     END-IF.
+070700
+070800     IF VALID-RECORD AND EMP-SALARY IS NOT NUMERIC
+070900         SET INVALID-RECORD TO TRUE
+071000         MOVE 30 TO WS-EDIT-REASON-CODE
+071100         MOVE 'EMP-SALARY NOT NUMERIC' TO WS-EDIT-REASON-TEXT
+071200     END-IF.
+071300
+071400     IF VALID-RECORD AND EMP-DEPT EQUAL TO SPACES
+071500         SET INVALID-RECORD TO TRUE
+071600         MOVE 40 TO WS-EDIT-REASON-CODE
+071700         MOVE 'DEPT CODE BLANK' TO WS-EDIT-REASON-TEXT
+071800     END-IF.
+071900 3200-EXIT.
+072000     EXIT.
+072100
+072200 3300-ACCUMULATE-TOTALS.
+072300     PERFORM 3350-ACCUMULATE-DEPT-TOTAL THRU 3350-EXIT.
+072400     ADD 1 TO WS-RECORD-COUNT.
+072500     ADD EMP-SALARY TO WS-TOTAL-SALARY.
+072600     PERFORM 4100-WRITE-DETAIL-LINE THRU 4100-EXIT.
+072700     PERFORM 5000-CHECKPOINT-IF-DUE THRU 5000-EXIT.
+072800 3300-EXIT.
+072900     EXIT.
+073000
+073100*    3350-ACCUMULATE-DEPT-TOTAL finds (or creates) this record's
+073200*    slot in WS-DEPT-TABLE and adds the record into that
+073300*    department's count and salary subtotal, independent of what
+073400*    order EMP-FILE happens to deliver departments in.  IF THE
+073500*    TABLE IS ALREADY FULL OF DEPARTMENTS NEVER SEEN BEFORE,
+073600*    3360-FIND-DEPT-SLOT REPORTS NO SLOT, AND THIS RECORD IS LEFT
+073700*    OUT OF THE DEPARTMENT SUBTOTALS -- IT STILL COUNTS TOWARD
+073800*    WS-RECORD-COUNT/WS-TOTAL-SALARY IN 3300-ACCUMULATE-TOTALS.
+073900 3350-ACCUMULATE-DEPT-TOTAL.
+074000     PERFORM 3360-FIND-DEPT-SLOT THRU 3360-EXIT.
+074100     IF DEPT-SLOT-FOUND
+074200         ADD 1 TO WS-DEPT-TABLE-COUNT (WS-DEPT-IDX)
+074300         ADD EMP-SALARY TO WS-DEPT-TABLE-SALARY (WS-DEPT-IDX)
+074400     END-IF.
+074500 3350-EXIT.
+074600     EXIT.
+074700
+074800*    3360-FIND-DEPT-SLOT sets WS-DEPT-IDX to this record's
+074900*    department's slot in WS-DEPT-TABLE, adding a new slot at the
+075000*    end of the table the first time a department code is seen.
+075100*    WS-DEPT-TABLE ONLY HAS 50 SLOTS -- IF THEY ARE ALL TAKEN BY
+075200*    OTHER DEPARTMENTS, A NEW DEPARTMENT CODE IS REPORTED AND LEFT
+075300*    WITHOUT A SLOT RATHER THAN INDEXING PAST THE END OF THE TABLE.
+075400 3360-FIND-DEPT-SLOT.
+075500     MOVE 'N' TO WS-DEPT-SLOT-SWITCH.
+075600     SET WS-DEPT-IDX TO 1.
+075700     PERFORM 3365-TEST-DEPT-SLOT THRU 3365-EXIT
+075800         UNTIL DEPT-SLOT-FOUND
+075900             OR WS-DEPT-IDX > WS-DEPT-TABLE-USED.
+076000
+076100     IF DEPT-SLOT-NOT-FOUND
+076200         IF WS-DEPT-TABLE-USED < 50
+076300             ADD 1 TO WS-DEPT-TABLE-USED
+076400             SET WS-DEPT-IDX TO WS-DEPT-TABLE-USED
+076500             MOVE EMP-DEPT TO WS-DEPT-TABLE-CODE (WS-DEPT-IDX)
+076600             SET DEPT-SLOT-FOUND TO TRUE
+076700         ELSE
+076800             DISPLAY 'DEPARTMENT TABLE FULL, DEPT '
+076900                 EMP-DEPT ' OMITTED FROM SUBTOTALS'
+077000         END-IF
+077100     END-IF.
+077200 3360-EXIT.
+077300     EXIT.
+077400
+077500 3365-TEST-DEPT-SLOT.
+077600     IF EMP-DEPT EQUAL TO WS-DEPT-TABLE-CODE (WS-DEPT-IDX)
+077700         SET DEPT-SLOT-FOUND TO TRUE
+077800     ELSE
+077900         SET WS-DEPT-IDX UP BY 1
+078000     END-IF.
+078100 3365-EXIT.
+078200     EXIT.
+078300
+078400*    3400-WRITE-SUSPENSE-RECORD keeps the original 100-byte line
+078500*    verbatim (not the fields UNSTRING-RECORD mangled) so the
+078600*    suspense file is useful for tracking down the source of the
+078700*    bad line.
+078800 3400-WRITE-SUSPENSE-RECORD.
+078900     ADD 1 TO WS-SUSPENSE-COUNT.
+079000     MOVE EMP-RECORD TO SUSP-ORIGINAL-LINE.
+079100     MOVE WS-EDIT-REASON-CODE TO SUSP-REASON-CODE.
+079200     MOVE WS-EDIT-REASON-TEXT TO SUSP-REASON-TEXT.
+079300     WRITE SUSPENSE-RECORD.
+079400 3400-EXIT.
+079500     EXIT.
+079600
+079700*    3450-WRITE-AUDIT-RECORD APPENDS ONE HISTORY RECORD FOR EVERY
+079800*    EMP-FILE RECORD READ, ACCEPTED OR REJECTED, SO THE DETAIL
+079900*    SURVIVES PAST THIS RUN'S SYSOUT.
+080000 3450-WRITE-AUDIT-RECORD.
+080100     ACCEPT WS-AUDIT-TIME FROM TIME.
+080200     MOVE WS-RUN-ID TO AUD-RUN-ID.
+080300     STRING WS-AUDIT-TIME-HH DELIMITED BY SIZE
+080400            WS-AUDIT-TIME-MM DELIMITED BY SIZE
+080500            WS-AUDIT-TIME-SS DELIMITED BY SIZE
+080600         INTO AUD-TIMESTAMP
+080700     END-STRING.
+080800     MOVE EMP-ID TO AUD-EMP-ID.
+080900     MOVE EMP-NAME TO AUD-EMP-NAME.
+081000     MOVE EMP-SALARY TO AUD-EMP-SALARY.
+081100     IF VALID-RECORD
+081200         MOVE 'ACCEPT' TO AUD-STATUS
+081300     ELSE
+081400         MOVE 'REJECT' TO AUD-STATUS
+081500     END-IF.
+081600     WRITE AUDIT-RECORD.
+081700 3450-EXIT.
+081800     EXIT.
+081900
+082000*----------------------------------------------------------------
+082100* 4000-REPORT-NEW-PAGE  --  START A NEW REPORT PAGE: BUMP THE PAGE
+082200* NUMBER, WRITE THE HEADINGS, AND RESET THE PAGE LINE COUNT.
+082300*----------------------------------------------------------------
+082400 4000-REPORT-NEW-PAGE.
+082500     ADD 1 TO WS-PAGE-COUNT.
+082600     MOVE WS-PAGE-COUNT TO WS-RPT-H1-PAGE.
+082700     MOVE WS-RUN-DATE-MM TO WS-RPT-H1-DATE-MM.
+082800     MOVE WS-RUN-DATE-DD TO WS-RPT-H1-DATE-DD.
+082900     MOVE WS-RUN-DATE-YY TO WS-RPT-H1-DATE-YY.
+083000
+083100     WRITE REPORT-LINE FROM WS-RPT-HEADING-1.
+083200     MOVE SPACES TO REPORT-LINE.
+083300     WRITE REPORT-LINE.
+083400     WRITE REPORT-LINE FROM WS-RPT-HEADING-2.
+083500     MOVE SPACES TO REPORT-LINE.
+083600     WRITE REPORT-LINE.
+083700
+083800     MOVE ZERO TO WS-LINE-COUNT.
+083900 4000-EXIT.
+084000     EXIT.
+084100
+084200*----------------------------------------------------------------
+084300* 4100-WRITE-DETAIL-LINE  --  WRITE ONE DETAIL LINE, STARTING A
+084400* NEW PAGE FIRST IF THE CURRENT PAGE IS ALREADY FULL.
+084500*----------------------------------------------------------------
+084600 4100-WRITE-DETAIL-LINE.
+084700     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+084800         PERFORM 4000-REPORT-NEW-PAGE THRU 4000-EXIT
+084900     END-IF.
+085000
+085100     MOVE EMP-ID TO RD-EMP-ID.
+085200     MOVE EMP-NAME TO RD-EMP-NAME.
+085300     MOVE EMP-SALARY TO RD-EMP-SALARY.
+085400     MOVE EMP-DEPT TO RD-EMP-DEPT.
+085500     WRITE REPORT-LINE FROM WS-RPT-DETAIL.
+085600     ADD 1 TO WS-LINE-COUNT.
+085700 4100-EXIT.
+085800     EXIT.
+085900
+086000*    4150-WRITE-DEPT-SUBTOTAL prints the count and salary subtotal
+086100*    for the department in WS-DEPT-TABLE at WS-DEPT-IDX, starting a
+086200*    new page first if the current page is already full.
+086300 4150-WRITE-DEPT-SUBTOTAL.
+086400     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+086500         PERFORM 4000-REPORT-NEW-PAGE THRU 4000-EXIT
+086600     END-IF.
+086700
+086800     MOVE WS-DEPT-TABLE-CODE (WS-DEPT-IDX) TO RD-DEPT-CODE.
+086900     MOVE WS-DEPT-TABLE-COUNT (WS-DEPT-IDX) TO RD-DEPT-COUNT.
+087000     MOVE WS-DEPT-TABLE-SALARY (WS-DEPT-IDX) TO RD-DEPT-SALARY.
+087100     WRITE REPORT-LINE FROM WS-RPT-DEPT-SUBTOTAL.
+087200     ADD 1 TO WS-LINE-COUNT.
+087300     SET WS-DEPT-IDX UP BY 1.
+087400 4150-EXIT.
+087500     EXIT.
+087600
+087700*----------------------------------------------------------------
+087800* 4200-WRITE-REPORT-TRAILER  --  WRITE THE GRAND-TOTAL TRAILER.
+087900*----------------------------------------------------------------
+088000 4200-WRITE-REPORT-TRAILER.
+088100     MOVE WS-RECORD-COUNT TO WS-RPT-T-COUNT.
+088200     MOVE WS-TOTAL-SALARY TO WS-RPT-T-SALARY.
+088300     MOVE SPACES TO REPORT-LINE.
+088400     WRITE REPORT-LINE.
+088500     WRITE REPORT-LINE FROM WS-RPT-TRAILER.
+088600 4200-EXIT.
+088700     EXIT.
+088800
+088900*----------------------------------------------------------------
+089000* 5000-CHECKPOINT-IF-DUE  --  EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+089100* COMMIT A CHECKPOINT.
+089200*----------------------------------------------------------------
+089300 5000-CHECKPOINT-IF-DUE.
+089400     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+089500         GIVING WS-CHECKPOINT-QUOTIENT
+089600         REMAINDER WS-CHECKPOINT-REMAINDER.
+089700
+089800     IF WS-CHECKPOINT-REMAINDER EQUAL ZERO
+089900         PERFORM 5100-WRITE-CHECKPOINT THRU 5100-EXIT
+090000     END-IF.
+090100 5000-EXIT.
+090200     EXIT.
+090300
+090400*    5100-WRITE-CHECKPOINT REWRITES CHECKPOINT-FILE FROM SCRATCH SO
+090500*    IT ALWAYS HOLDS EXACTLY ONE RECORD -- THE MOST RECENT
+090600*    CHECKPOINT.
+090700 5100-WRITE-CHECKPOINT.
+090800     MOVE EMP-ID-KEY TO CKPT-LAST-EMP-ID.
+090900     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+091000     MOVE WS-TOTAL-SALARY TO CKPT-TOTAL-SALARY.
+091100     MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+091200     MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+091300     MOVE WS-SUSPENSE-COUNT TO CKPT-SUSPENSE-COUNT.
+091400     MOVE WS-RUN-ID TO CKPT-RUN-ID.
+091500     MOVE WS-DEPT-TABLE-USED TO CKPT-DEPT-TABLE-USED.
+091600     MOVE WS-DEPT-TABLE TO CKPT-DEPT-TABLE-GROUP.
+091700     OPEN OUTPUT CHECKPOINT-FILE.
+091800     WRITE CHECKPOINT-RECORD.
+091900     CLOSE CHECKPOINT-FILE.
+092000 5100-EXIT.
+092100     EXIT.
+092200
+092300*    5200-CLEAR-CHECKPOINT EMPTIES CHECKPOINT-FILE ONCE A RUN HAS
+092400*    FINISHED CLEANLY, SO THE NEXT RUN STARTS FROM THE TOP INSTEAD
+092500*    OF RESUMING A JOB THAT ALREADY COMPLETED.
+092600 5200-CLEAR-CHECKPOINT.
+092700     OPEN OUTPUT CHECKPOINT-FILE.
+092800     CLOSE CHECKPOINT-FILE.
+092900 5200-EXIT.
+093000     EXIT.
+093100
+093200*----------------------------------------------------------------
+093300* 8000-TERMINATE  --  CLOSE FILES AND DISPLAY THE RUN SUMMARY.
+093400*----------------------------------------------------------------
+093500 8000-TERMINATE.
+093600     SET WS-DEPT-IDX TO 1.
+093700     PERFORM 4150-WRITE-DEPT-SUBTOTAL THRU 4150-EXIT
+093800         UNTIL WS-DEPT-IDX > WS-DEPT-TABLE-USED.
+093900     PERFORM 4200-WRITE-REPORT-TRAILER THRU 4200-EXIT.
+094000     PERFORM 8100-WRITE-RUN-CONTROL THRU 8100-EXIT.
+094100     PERFORM 5200-CLEAR-CHECKPOINT THRU 5200-EXIT.
+094200     CLOSE EMP-FILE.
+094300     CLOSE SUSPENSE-FILE.
+094400     CLOSE REPORT-FILE.
+094500     CLOSE AUDIT-FILE.
+094600
+094700     DISPLAY ' '.
+094800     DISPLAY '*** FILE PROCESSING COMPLETE ***'.
+094900     DISPLAY 'Total Records Processed: ' WS-RECORD-COUNT.
+095000     DISPLAY 'Total salary paid: ' WS-TOTAL-SALARY.
+095100     DISPLAY 'Total Records Suspended: ' WS-SUSPENSE-COUNT.
+095200     DISPLAY 'Run ID: ' WS-RUN-ID.
+095300 8000-EXIT.
+095400     EXIT.
+095500
+095600*    8100-WRITE-RUN-CONTROL WRITES THE ONE GL RECONCILIATION RECORD
+095700*    FOR THIS RUN -- RUN-ID, RUN DATE, RECORD COUNT, AND TOTAL
+095800*    SALARY -- SO THE DOWNSTREAM GL POSTING JOB HAS A
+095900*    MACHINE-READABLE RECORD OF WHAT THIS RUN PROCESSED.
+096000 8100-WRITE-RUN-CONTROL.
+096100     MOVE SPACES TO RUN-CONTROL-RECORD.
+096200     MOVE WS-RUN-ID TO RCR-RUN-ID.
+096300     MOVE WS-RUN-DATE TO RCR-RUN-DATE.
+096400     MOVE WS-RECORD-COUNT TO RCR-RECORD-COUNT.
+096500     MOVE WS-TOTAL-SALARY TO RCR-TOTAL-SALARY.
+096600     OPEN OUTPUT RUN-CONTROL-FILE.
+096700     WRITE RUN-CONTROL-RECORD.
+096800     CLOSE RUN-CONTROL-FILE.
+096900 8100-EXIT.
+097000     EXIT.
+097100
+097200*    9000-RUN-LOOKUP-MODE ANSWERS "WHAT IS THIS EMPLOYEE'S CURRENT
+097300*    SALARY" WITH ONE KEYED READ AGAINST THE INDEXED EMP-FILE INSTEAD
+097400*    OF A FULL TOTAL/REPORT PASS.  IT NEITHER WRITES THE REPORT,
+097500*    SUSPENSE, AUDIT, OR RUN-CONTROL FILES NOR TOUCHES THE CHECKPOINT
+097600*    FILE -- A LOOKUP IS A READ-ONLY SIDE QUERY, NOT A RUN OF RECORD.
+097700 9000-RUN-LOOKUP-MODE.
+097800     PERFORM 9100-VALIDATE-LOOKUP-ARG THRU 9100-EXIT.
+097900     IF NOT LOOKUP-ARG-VALID
+098000         DISPLAY 'USAGE: L042 LOOKS UP EMP-ID 042'
+098100         GO TO 9000-EXIT
+098200     END-IF.
+098300
+098400     PERFORM 9200-OPEN-FOR-LOOKUP THRU 9200-EXIT.
+098500     PERFORM 9300-LOOKUP-EMPLOYEE THRU 9300-EXIT.
+098600     PERFORM 9900-CLOSE-LOOKUP THRU 9900-EXIT.
+098700 9000-EXIT.
+098800     EXIT.
+098900
+099000*    9100-VALIDATE-LOOKUP-ARG CONFIRMS THE THREE CHARACTERS AFTER THE
+099100*    RUN-MODE LETTER ARE NUMERIC BEFORE TRUSTING THEM AS AN EMP-ID.
+099200 9100-VALIDATE-LOOKUP-ARG.
+099300     SET LOOKUP-ARG-INVALID TO TRUE.
+099400     IF WS-LOOKUP-EMP-ID-ARG NUMERIC
+099500         MOVE WS-LOOKUP-EMP-ID-ARG TO WS-LOOKUP-EMP-ID
+099600         SET LOOKUP-ARG-VALID TO TRUE
+099700     END-IF.
+099800 9100-EXIT.
+099900     EXIT.
+100000
+100100 9200-OPEN-FOR-LOOKUP.
+100200     OPEN INPUT EMP-FILE.
+100300     IF NOT EMP-FILE-STATUS-OK
+100400         DISPLAY 'EMP-FILE OPEN FAILED, STATUS: '
+100500             WS-EMP-FILE-STATUS
+100600         STOP RUN
+100700     END-IF.
+100800 9200-EXIT.
+100900     EXIT.
+101000
+101100*    9300-LOOKUP-EMPLOYEE READS EMP-FILE DIRECTLY BY EMP-ID-KEY --
+101200*    NO SEQUENTIAL SCAN -- AND DISPLAYS THE MATCHED RECORD, OR A
+101300*    NOT-FOUND MESSAGE WHEN THE EMP-ID IS NOT ON FILE.
+101400 9300-LOOKUP-EMPLOYEE.
+101500     MOVE WS-LOOKUP-EMP-ID TO EMP-ID-KEY.
+101600     READ EMP-FILE KEY IS EMP-ID-KEY
+101700         INVALID KEY
+101800             DISPLAY 'EMP-ID ' WS-LOOKUP-EMP-ID ' NOT FOUND'
+101900         NOT INVALID KEY
+102000             PERFORM 3100-PARSE-EMP-RECORD THRU 3100-EXIT
+102100             DISPLAY 'EMP-ID:     ' EMP-ID
+102200             DISPLAY 'EMP-NAME:   ' EMP-NAME
+102300             DISPLAY 'EMP-SALARY: ' EMP-SALARY
+102400             DISPLAY 'EMP-DEPT:   ' EMP-DEPT
+102500     END-READ.
+102600 9300-EXIT.
+102700     EXIT.
+102800
+102900 9900-CLOSE-LOOKUP.
+103000     CLOSE EMP-FILE.
+103100 9900-EXIT.
+103200     EXIT.
