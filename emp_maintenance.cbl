@@ -0,0 +1,403 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMP-MAINT.
+000300 AUTHOR. J-REINHOLT.
+000400 INSTALLATION. PAYROLL-SYSTEMS-GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* EMP-MAINT
+000900* APPLIES ADD/CHANGE/DELETE MAINTENANCE TRANSACTIONS AGAINST
+001000* EMP-FILE BY EMP-ID, WITH FIELD VALIDATION AND AN ASCENDING
+001100* EMP-ID SEQUENCE CHECK ON THE INCOMING TRANSACTION FILE, SO
+001200* EMP-FILE NEVER AGAIN HAS TO BE HAND-EDITED WITH A TEXT EDITOR.
+001300*
+001400* MODIFICATION HISTORY
+001500*    DATE        INIT  DESCRIPTION
+001600*    2026-08-09  JR    ORIGINAL VERSION.
+001700*    2026-08-09  JR    REPLACED THE SPACE-DELIMITED STRING INTO
+001800*                      EMP-RECORD WITH THE FIXED-COLUMN EMP-RECORD-
+001900*                      FIELDS REDEFINITION AND ADDED BLOCK CONTAINS
+002000*                      TO FD EMP-FILE.
+002100******************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600*    EMP-FILE IS THE SAME INDEXED MASTER FILE-READER MAINTAINS --
+002700*    SEE EMPREC.CPY FOR THE SHARED RECORD LAYOUT AND KEY.
+002800     SELECT EMP-FILE ASSIGN TO 'emp_file.dat'
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS EMP-ID-KEY
+003200         FILE STATUS IS WS-EMP-FILE-STATUS.
+003300
+003400*    MAINT-TRANS-FILE CARRIES ONE ADD/CHANGE/DELETE REQUEST PER
+003500*    LINE, EXPECTED IN ASCENDING EMP-ID SEQUENCE.
+003600     SELECT MAINT-TRANS-FILE ASSIGN TO 'maint_trans_file.dat'
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         ACCESS MODE IS SEQUENTIAL.
+003900
+004000*    MAINT-REJECT-FILE CATCHES ANY TRANSACTION THAT FAILS EDITING,
+004100*    IS OUT OF SEQUENCE, OR CANNOT BE APPLIED (DUPLICATE ADD,
+004200*    MISSING CHANGE/DELETE TARGET).
+004300     SELECT MAINT-REJECT-FILE ASSIGN TO 'maint_reject_file.dat'
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         ACCESS MODE IS SEQUENTIAL.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900*File description used by COBOL to refer to the assigned file.
+005000*    BLOCK CONTAINS 10 RECORDS MATCHES FILE-READER'S FD EMP-FILE SO
+005100*    BOTH PROGRAMS BLOCK THE SAME WAY AGAINST THE SAME FILE.
+005200 FD  EMP-FILE
+005300     BLOCK CONTAINS 10 RECORDS
+005400     RECORD CONTAINS 100 CHARACTERS
+005500     DATA RECORD IS EMP-RECORD.
+005600     COPY "EMPREC.CPY".
+005700
+005800*File description for the incoming maintenance transaction file.
+005900*    MT-TRANS-FIELDS REDEFINES THE 100-BYTE LINE INTO FIXED COLUMNS,
+006000*    THE SAME TREATMENT EMPREC.CPY'S EMP-RECORD-FIELDS GIVES
+006100*    EMP-RECORD, SO A MULTI-WORD MTF-EMP-NAME LANDS IN ITS OWN
+006200*    COLUMN INSTEAD OF BEING SPACE-DELIMITED AND SHIFTING THE
+006300*    FIELDS BEHIND IT.
+006400 FD  MAINT-TRANS-FILE
+006500     RECORD CONTAINS 100 CHARACTERS
+006600     DATA RECORD IS MAINT-TRANS-RECORD.
+006700 01  MAINT-TRANS-RECORD          PIC X(100).
+006800 01  MT-TRANS-FIELDS REDEFINES MAINT-TRANS-RECORD.
+006900     02  MTF-TRANS-CODE          PIC X(01).
+007000     02  MTF-EMP-ID              PIC 9(03).
+007100     02  MTF-EMP-NAME            PIC A(20).
+007200     02  MTF-EMP-SALARY          PIC 9(05).
+007300     02  MTF-EMP-DEPT            PIC X(04).
+007400     02  FILLER                  PIC X(67).
+007500
+007600*File description for the maintenance reject file.  The original
+007700*100-byte line is kept intact alongside a reason code/text, the
+007800*same pattern FILE-READER's SUSPENSE-FILE uses.
+007900 FD  MAINT-REJECT-FILE
+008000     RECORD CONTAINS 142 CHARACTERS
+008100     DATA RECORD IS MAINT-REJECT-RECORD.
+008200 01  MAINT-REJECT-RECORD.
+008300     02  MREJ-ORIGINAL-LINE      PIC X(100).
+008400     02  MREJ-REASON-CODE        PIC 9(02).
+008500     02  MREJ-REASON-TEXT        PIC X(40).
+008600
+008700 WORKING-STORAGE SECTION.
+008800 77  WS-MAINT-EOF-SWITCH     PIC X(01) VALUE 'N'.
+008900     88  MAINT-EOF-REACHED           VALUE 'Y'.
+009000
+009100*    EMP-FILE STATUS IS SHARED WITH THE KEYED READ/WRITE/REWRITE/
+009200*    DELETE ACTIONS BELOW.  STATUS '35' COMES BACK ON OPEN I-O WHEN
+009300*    EMP-FILE DOES NOT EXIST YET -- 1050-OPEN-EMP-FILE USES IT TO
+009400*    TELL A MISSING MASTER FROM ANY OTHER OPEN FAILURE.
+009500 77  WS-EMP-FILE-STATUS      PIC X(02) VALUE '00'.
+009600     88  EMP-FILE-STATUS-OK          VALUE '00'.
+009700     88  EMP-FILE-STATUS-NOTEXIST    VALUE '35'.
+009800
+009900*    MT-DATA IS THE MAINTENANCE TRANSACTION UNSTRUNG OFF
+010000*    MAINT-TRANS-RECORD: A ONE-CHARACTER TRANSACTION CODE FOLLOWED
+010100*    BY THE SAME EMP-ID/EMP-NAME/EMP-SALARY/EMP-DEPT FIELDS
+010200*    EMP-DATA CARRIES, SINCE ADD AND CHANGE BOTH SUPPLY A FULL
+010300*    EMPLOYEE ROW.  DELETE TRANSACTIONS ONLY NEED MT-EMP-ID.
+010400 01  MT-DATA.
+010500     02  MT-TRANS-CODE           PIC X(01).
+010600         88  MT-ADD                      VALUE 'A'.
+010700         88  MT-CHANGE                   VALUE 'C'.
+010800         88  MT-DELETE                   VALUE 'D'.
+010900     02  MT-EMP-ID               PIC 9(03).
+011000     02  MT-EMP-NAME             PIC A(20).
+011100     02  MT-EMP-SALARY           PIC 9(05).
+011200     02  MT-EMP-DEPT             PIC X(04).
+011300
+011400*    WS-PREV-TRANS-ID HOLDS THE LAST ACCEPTED TRANSACTION'S EMP-ID
+011500*    SO 3200-CHECK-SEQUENCE CAN CONFIRM THE FILE IS IN ASCENDING
+011600*    EMP-ID ORDER.  WS-PREV-TRANS-SWITCH, NOT THE VALUE OF
+011620*    WS-PREV-TRANS-ID ITSELF, IS WHAT SAYS WHETHER A TRANSACTION
+011640*    HAS BEEN ACCEPTED YET -- EMP-ID 000 IS A LEGAL EMPLOYEE ID, SO
+011660*    IT CANNOT ALSO DOUBLE AS THE "NOTHING ACCEPTED YET" SENTINEL.
+011700 77  WS-PREV-TRANS-ID        PIC 9(03) VALUE ZERO.
+011750 77  WS-PREV-TRANS-SWITCH    PIC X(01) VALUE 'N'.
+011780     88  PREV-TRANS-SET              VALUE 'Y'.
+011800
+011900*    WS-MAINT-EDIT-SWITCH RECORDS WHETHER THE TRANSACTION CURRENTLY
+012000*    BEING PROCESSED HAS PASSED EVERY CHECK SO FAR.
+012100 77  WS-MAINT-EDIT-SWITCH    PIC X(01) VALUE 'Y'.
+012200     88  VALID-TRANS                 VALUE 'Y'.
+012300     88  INVALID-TRANS                VALUE 'N'.
+012400
+012500 77  WS-MAINT-REASON-CODE    PIC 9(02) VALUE ZERO.
+012600 77  WS-MAINT-REASON-TEXT    PIC X(40) VALUE SPACES.
+012700
+012800 77  WS-ADD-COUNT            PIC 9(05) VALUE ZERO.
+012900 77  WS-CHANGE-COUNT         PIC 9(05) VALUE ZERO.
+013000 77  WS-DELETE-COUNT         PIC 9(05) VALUE ZERO.
+013100 77  WS-MAINT-REJECT-COUNT   PIC 9(05) VALUE ZERO.
+013200
+013300 PROCEDURE DIVISION.
+013400 0000-MAINLINE.
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013600
+013700     PERFORM 2000-PROCESS-LOOP THRU 2000-EXIT
+013800         UNTIL MAINT-EOF-REACHED.
+013900
+014000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+014100     STOP RUN.
+014200
+014300 1000-INITIALIZE.
+014400     DISPLAY '*** STARTING EMP-FILE MAINTENANCE RUN ***'.
+014500     PERFORM 1050-OPEN-EMP-FILE THRU 1050-EXIT.
+014600     OPEN INPUT MAINT-TRANS-FILE.
+014700     OPEN OUTPUT MAINT-REJECT-FILE.
+014800 1000-EXIT.
+014900     EXIT.
+015000
+015100*    1050-OPEN-EMP-FILE OPENS EMP-FILE I-O.  THE VERY FIRST RUN ON A
+015200*    BRAND-NEW INSTALLATION HAS NO EMP-FILE YET -- OPEN I-O CANNOT
+015300*    CREATE AN INDEXED FILE, SO THAT COMES BACK STATUS '35'.  IN
+015400*    THAT CASE EMP-FILE IS CREATED EMPTY WITH OPEN OUTPUT, CLOSED,
+015500*    AND THEN OPENED I-O AS NORMAL SO MAINTENANCE CAN PROCEED
+015600*    AGAINST IT.  ANY OTHER OPEN FAILURE IS TREATED AS FATAL.
+015700 1050-OPEN-EMP-FILE.
+015800     OPEN I-O EMP-FILE.
+015900     IF EMP-FILE-STATUS-NOTEXIST
+016000         DISPLAY 'EMP-FILE NOT FOUND, CREATING NEW MASTER FILE'
+016100         OPEN OUTPUT EMP-FILE
+016200         CLOSE EMP-FILE
+016300         OPEN I-O EMP-FILE
+016400     END-IF.
+016500
+016600     IF NOT EMP-FILE-STATUS-OK
+016700         DISPLAY 'EMP-FILE OPEN FAILED, STATUS: '
+016800             WS-EMP-FILE-STATUS
+016900         STOP RUN
+017000     END-IF.
+017100 1050-EXIT.
+017200     EXIT.
+017300
+017400*----------------------------------------------------------------
+017500* 2000-PROCESS-LOOP  --  READ ONE TRANSACTION AND, UNLESS END OF
+017600* FILE WAS REACHED, EDIT AND APPLY IT.
+017700*----------------------------------------------------------------
+017800 2000-PROCESS-LOOP.
+017900     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+018000     IF MAINT-EOF-REACHED
+018100         GO TO 2000-EXIT
+018200     END-IF.
+018300
+018400     PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT.
+018500 2000-EXIT.
+018600     EXIT.
+018700
+018800 2100-READ-TRANS-RECORD.
+018900     READ MAINT-TRANS-FILE
+019000         AT END
+019100             SET MAINT-EOF-REACHED TO TRUE
+019200     END-READ.
+019300 2100-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------------
+019700* 3000-PROCESS-TRANSACTION  --  UNSTRING, EDIT, SEQUENCE-CHECK,
+019800* AND EITHER APPLY THE TRANSACTION OR ROUTE IT TO THE REJECT FILE.
+019900*----------------------------------------------------------------
+020000 3000-PROCESS-TRANSACTION.
+020100     PERFORM 3050-PARSE-TRANSACTION THRU 3050-EXIT.
+020200     PERFORM 3100-VALIDATE-TRANSACTION THRU 3100-EXIT.
+020300     PERFORM 3200-CHECK-SEQUENCE THRU 3200-EXIT.
+020400
+020500     IF VALID-TRANS
+020600         PERFORM 3300-APPLY-TRANSACTION THRU 3300-EXIT
+020700     ELSE
+020800         PERFORM 3900-REJECT-TRANSACTION THRU 3900-EXIT
+020900     END-IF.
+021000 3000-EXIT.
+021100     EXIT.
+021200
+021300*    3050-PARSE-TRANSACTION MOVES MT-TRANS-FIELDS' FIXED COLUMNS
+021400*    INTO MT-DATA.  A DELETE TRANSACTION ONLY SUPPLIES A TRANS CODE
+021500*    AND EMP-ID, SO THE UNUSED COLUMNS ARE WHATEVER THE INPUT LINE
+021600*    LEFT THEM -- 3100-VALIDATE-TRANSACTION ONLY LOOKS AT
+021700*    MT-EMP-NAME/MT-EMP-SALARY/MT-EMP-DEPT FOR MT-ADD OR MT-CHANGE.
+021800 3050-PARSE-TRANSACTION.
+021900     MOVE MTF-TRANS-CODE     TO MT-TRANS-CODE.
+022000     MOVE MTF-EMP-ID         TO MT-EMP-ID.
+022100     MOVE MTF-EMP-NAME       TO MT-EMP-NAME.
+022200     MOVE MTF-EMP-SALARY     TO MT-EMP-SALARY.
+022300     MOVE MTF-EMP-DEPT       TO MT-EMP-DEPT.
+022400 3050-EXIT.
+022500     EXIT.
+022600
+022700*    3100-VALIDATE-TRANSACTION EDITS THE FIELDS 3050-PARSE-
+022800*    TRANSACTION JUST POPULATED.  EMP-NAME/EMP-SALARY/EMP-DEPT ARE
+022900*    ONLY REQUIRED ON ADD AND CHANGE -- A DELETE NEEDS NOTHING BUT
+023000*    A VALID EMP-ID.
+023100 3100-VALIDATE-TRANSACTION.
+023200     SET VALID-TRANS TO TRUE.
+023300     MOVE ZERO TO WS-MAINT-REASON-CODE.
+023400     MOVE SPACES TO WS-MAINT-REASON-TEXT.
+023500
+023600     IF NOT (MT-ADD OR MT-CHANGE OR MT-DELETE)
+023700         SET INVALID-TRANS TO TRUE
+023800         MOVE 10 TO WS-MAINT-REASON-CODE
+023900         MOVE 'TRANS CODE NOT A/C/D' TO WS-MAINT-REASON-TEXT
+024000     END-IF.
+024100
+024200     IF VALID-TRANS AND MT-EMP-ID IS NOT NUMERIC
+024300         SET INVALID-TRANS TO TRUE
+024400         MOVE 20 TO WS-MAINT-REASON-CODE
+024500         MOVE 'EMP-ID NOT NUMERIC' TO WS-MAINT-REASON-TEXT
+024600     END-IF.
+024700
+024800     IF VALID-TRANS AND (MT-ADD OR MT-CHANGE)
+024900             AND MT-EMP-NAME EQUAL TO SPACES
+025000         SET INVALID-TRANS TO TRUE
+025100         MOVE 30 TO WS-MAINT-REASON-CODE
+025200         MOVE 'EMP-NAME BLANK OR MISALIGNED'
+025300             TO WS-MAINT-REASON-TEXT
+025400     END-IF.
+025500
+025600     IF VALID-TRANS AND (MT-ADD OR MT-CHANGE)
+025700             AND MT-EMP-SALARY IS NOT NUMERIC
+025800         SET INVALID-TRANS TO TRUE
+025900         MOVE 40 TO WS-MAINT-REASON-CODE
+026000         MOVE 'EMP-SALARY NOT NUMERIC' TO WS-MAINT-REASON-TEXT
+026100     END-IF.
+026200
+026300     IF VALID-TRANS AND (MT-ADD OR MT-CHANGE)
+026400             AND MT-EMP-DEPT EQUAL TO SPACES
+026500         SET INVALID-TRANS TO TRUE
+026600         MOVE 50 TO WS-MAINT-REASON-CODE
+026700         MOVE 'DEPT CODE BLANK OR MISALIGNED'
+026800             TO WS-MAINT-REASON-TEXT
+026900     END-IF.
+027000 3100-EXIT.
+027100     EXIT.
+027200
+027300*    3200-CHECK-SEQUENCE CONFIRMS THE TRANSACTION FILE IS IN
+027400*    ASCENDING EMP-ID ORDER.  A TRANSACTION THAT ALREADY FAILED
+027500*    3100-VALIDATE-TRANSACTION IS LEFT ALONE -- ITS EMP-ID MAY NOT
+027600*    EVEN BE NUMERIC -- AND WS-PREV-TRANS-ID ONLY ADVANCES PAST A
+027700*    TRANSACTION THAT IS ITSELF VALID.
+027800 3200-CHECK-SEQUENCE.
+027900     IF VALID-TRANS AND PREV-TRANS-SET
+028000             AND MT-EMP-ID NOT GREATER THAN WS-PREV-TRANS-ID
+028100         SET INVALID-TRANS TO TRUE
+028200         MOVE 60 TO WS-MAINT-REASON-CODE
+028300         MOVE 'TRANSACTION OUT OF EMP-ID SEQUENCE'
+028400             TO WS-MAINT-REASON-TEXT
+028500     END-IF.
+028600
+028700     IF VALID-TRANS
+028800         MOVE MT-EMP-ID TO WS-PREV-TRANS-ID
+028850         SET PREV-TRANS-SET TO TRUE
+028900     END-IF.
+029000 3200-EXIT.
+029100     EXIT.
+029200
+029300 3300-APPLY-TRANSACTION.
+029400     EVALUATE TRUE
+029500         WHEN MT-ADD
+029600             PERFORM 3310-ADD-EMP-RECORD THRU 3310-EXIT
+029700         WHEN MT-CHANGE
+029800             PERFORM 3320-CHANGE-EMP-RECORD THRU 3320-EXIT
+029900         WHEN MT-DELETE
+030000             PERFORM 3330-DELETE-EMP-RECORD THRU 3330-EXIT
+030100     END-EVALUATE.
+030200 3300-EXIT.
+030300     EXIT.
+030400
+030500*    3310-ADD-EMP-RECORD WRITES A NEW EMP-FILE RECORD.  A DUPLICATE
+030600*    EMP-ID COMES BACK AS AN INVALID KEY ON WRITE, NOT AN ABEND.
+030700 3310-ADD-EMP-RECORD.
+030800     PERFORM 3600-BUILD-EMP-RECORD THRU 3600-EXIT.
+030900     WRITE EMP-RECORD
+031000         INVALID KEY
+031100             MOVE 70 TO WS-MAINT-REASON-CODE
+031200             MOVE 'DUPLICATE EMP-ID ON ADD'
+031300                 TO WS-MAINT-REASON-TEXT
+031400             PERFORM 3900-REJECT-TRANSACTION THRU 3900-EXIT
+031500         NOT INVALID KEY
+031600             ADD 1 TO WS-ADD-COUNT
+031700     END-WRITE.
+031800 3310-EXIT.
+031900     EXIT.
+032000
+032100*    3320-CHANGE-EMP-RECORD LOOKS THE EMP-ID UP BY KEY AND REWRITES
+032200*    IT.  AN EMP-ID NOT ON FILE COMES BACK AS AN INVALID KEY ON
+032300*    READ RATHER THAN AN ABEND.
+032400 3320-CHANGE-EMP-RECORD.
+032500     MOVE MT-EMP-ID TO EMP-ID-KEY.
+032600     READ EMP-FILE KEY IS EMP-ID-KEY
+032700         INVALID KEY
+032800             MOVE 80 TO WS-MAINT-REASON-CODE
+032900             MOVE 'EMP-ID NOT FOUND ON CHANGE'
+033000                 TO WS-MAINT-REASON-TEXT
+033100             PERFORM 3900-REJECT-TRANSACTION THRU 3900-EXIT
+033200         NOT INVALID KEY
+033300             PERFORM 3600-BUILD-EMP-RECORD THRU 3600-EXIT
+033400             REWRITE EMP-RECORD
+033500             ADD 1 TO WS-CHANGE-COUNT
+033600     END-READ.
+033700 3320-EXIT.
+033800     EXIT.
+033900
+034000*    3330-DELETE-EMP-RECORD REMOVES THE RECORD BY KEY.  AN EMP-ID
+034100*    NOT ON FILE COMES BACK AS AN INVALID KEY ON DELETE RATHER THAN
+034200*    AN ABEND.
+034300 3330-DELETE-EMP-RECORD.
+034400     MOVE MT-EMP-ID TO EMP-ID-KEY.
+034500     DELETE EMP-FILE RECORD
+034600         INVALID KEY
+034700             MOVE 90 TO WS-MAINT-REASON-CODE
+034800             MOVE 'EMP-ID NOT FOUND ON DELETE'
+034900                 TO WS-MAINT-REASON-TEXT
+035000             PERFORM 3900-REJECT-TRANSACTION THRU 3900-EXIT
+035100         NOT INVALID KEY
+035200             ADD 1 TO WS-DELETE-COUNT
+035300     END-DELETE.
+035400 3330-EXIT.
+035500     EXIT.
+035600
+035700*    3600-BUILD-EMP-RECORD MOVES THE TRANSACTION'S FIELDS INTO THEIR
+035800*    FIXED COLUMNS IN EMP-RECORD-FIELDS (EMPREC.CPY) RATHER THAN
+035900*    STRINGING A SPACE-DELIMITED LINE, SO A MULTI-WORD MT-EMP-NAME
+036000*    LANDS IN ITS OWN COLUMN INSTEAD OF SHIFTING THE FIELDS AFTER IT.
+036100 3600-BUILD-EMP-RECORD.
+036200     MOVE SPACES TO EMP-RECORD.
+036300     MOVE MT-EMP-ID       TO EMPF-EMP-ID.
+036400     MOVE MT-EMP-NAME     TO EMPF-EMP-NAME.
+036500     MOVE MT-EMP-SALARY   TO EMPF-EMP-SALARY.
+036600     MOVE MT-EMP-DEPT     TO EMPF-EMP-DEPT.
+036700 3600-EXIT.
+036800     EXIT.
+036900
+037000*    3900-REJECT-TRANSACTION keeps the original 100-byte line
+037100*    verbatim so the reject file is useful for tracking down the
+037200*    source of the bad transaction.
+037300 3900-REJECT-TRANSACTION.
+037400     ADD 1 TO WS-MAINT-REJECT-COUNT.
+037500     MOVE MAINT-TRANS-RECORD TO MREJ-ORIGINAL-LINE.
+037600     MOVE WS-MAINT-REASON-CODE TO MREJ-REASON-CODE.
+037700     MOVE WS-MAINT-REASON-TEXT TO MREJ-REASON-TEXT.
+037800     WRITE MAINT-REJECT-RECORD.
+037900 3900-EXIT.
+038000     EXIT.
+038100
+038200*----------------------------------------------------------------
+038300* 8000-TERMINATE  --  CLOSE FILES AND DISPLAY THE RUN SUMMARY.
+038400*----------------------------------------------------------------
+038500 8000-TERMINATE.
+038600     CLOSE EMP-FILE.
+038700     CLOSE MAINT-TRANS-FILE.
+038800     CLOSE MAINT-REJECT-FILE.
+038900
+039000     DISPLAY ' '.
+039100     DISPLAY '*** EMP-FILE MAINTENANCE RUN COMPLETE ***'.
+039200     DISPLAY 'Records Added: ' WS-ADD-COUNT.
+039300     DISPLAY 'Records Changed: ' WS-CHANGE-COUNT.
+039400     DISPLAY 'Records Deleted: ' WS-DELETE-COUNT.
+039500     DISPLAY 'Transactions Rejected: ' WS-MAINT-REJECT-COUNT.
+039600 8000-EXIT.
+039700     EXIT.
